@@ -0,0 +1,199 @@
+        *> SORT-RECONCILE -- loads one dataset (the same way SORT-BENCHMARK
+        *> does) and feeds it to all five sort demos, then checks that
+        *> every algorithm produced the exact same ordered sequence.
+        *> SORT-BENCHMARK answers "which one is fastest"; this answers
+        *> "do they all actually agree", which is worth checking on its
+        *> own since each algorithm has its own array layout and its own
+        *> LINKAGE copy of the shared row copybook.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. Main.
+            AUTHOR. Gustavo Selbach Teixeira.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 i USAGE IS INDEX.
+                    *> bubble_sort's n_terms is hard-wired to 10, so the
+                    *> whole reconciliation run is on a 10-element
+                    *> dataset -- the same values, copied into each
+                    *> algorithm's own array layout, so the comparison
+                    *> is fair.
+                    01 ds-size          PIC 9999 VALUE 10.
+                    01 sel-size         PIC 99   VALUE 10.
+                    01 master-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY master-rows
+                                      OCCURS-CLAUSE BY ==OCCURS 10 TIMES==
+                                      KEY-NAME BY master-value
+                                      BAL-NAME BY master-bal.
+                    01 bn-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY bn-rows
+                                      OCCURS-CLAUSE BY ==OCCURS 10 TIMES==
+                                      KEY-NAME BY bn-value
+                                      BAL-NAME BY bn-bal.
+                    01 ins-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY ins-rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON ds-size==
+                                      KEY-NAME BY ins-value
+                                      BAL-NAME BY ins-bal.
+                    01 mrg-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY mrg-rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON ds-size==
+                                      KEY-NAME BY mrg-value
+                                      BAL-NAME BY mrg-bal.
+                    01 qk-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY qk-rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON ds-size==
+                                      KEY-NAME BY qk-value
+                                      BAL-NAME BY qk-bal.
+                    01 sel-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY sel-rows
+                                      OCCURS-CLAUSE BY ==OCCURS 99 TIMES==
+                                      KEY-NAME BY sel-value
+                                      BAL-NAME BY sel-bal.
+                    01 sort-direction PIC X(4) VALUE "ASC".
+                    01 compare-count  PIC 9(9).
+                    01 swap-count     PIC 9(9).
+                    01 pass-count     PIC 9(9).
+                    *> reconciliation results
+                    01 mismatch-count PIC 9(9) VALUE ZEROS.
+                    01 base-value     PIC S9(9).
+                    *> run-audit trail -- see common/run_audit.cob
+                    01 audit-name     PIC X(8) VALUE "RECONCIL".
+                    01 audit-event    PIC X(5).
+                    01 audit-outcome  PIC X(8).
+            PROCEDURE DIVISION.
+                MOVE "START" TO audit-event.
+                MOVE SPACES TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                CALL "random_seed".
+                PERFORM build_dataset.
+                DISPLAY "SORT-RECONCILE: " ds-size
+                        " elements, same dataset, five algorithms".
+                CALL "bubble_sort" USING bn-array, sort-direction,
+                                          compare-count, swap-count,
+                                          pass-count.
+                CALL "insertion_sort" USING ins-array, ds-size,
+                                             sort-direction,
+                                             compare-count, swap-count,
+                                             pass-count.
+                CALL "merge_sort" USING mrg-array, ds-size,
+                                         sort-direction,
+                                         compare-count, swap-count,
+                                         pass-count.
+                CALL "quick_sort" USING qk-array, ds-size,
+                                         sort-direction,
+                                         compare-count, swap-count,
+                                         pass-count.
+                CALL "selection_sort" USING sel-array, sel-size,
+                                             sort-direction,
+                                             compare-count, swap-count,
+                                             pass-count.
+                PERFORM reconcile.
+                MOVE "END" TO audit-event.
+                *> RETURN-CODE 4 flags a mismatch as a warning, not a
+                *> hard failure (see bubble_sort.cob's own mainline for
+                *> the plain 0/8 convention this extends) -- the run
+                *> itself completed, it just found rows out of step
+                IF mismatch-count = 0 THEN
+                    MOVE "COMPLETE" TO audit-outcome
+                    MOVE 0 TO RETURN-CODE
+                ELSE
+                    MOVE "MISMATCH" TO audit-outcome
+                    MOVE 4 TO RETURN-CODE
+                END-IF.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+            STOP RUN.
+
+            build_dataset.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                    *> signed range so negative keys get exercised too
+                    COMPUTE master-value(i) = (FUNCTION RANDOM * 198) - 99
+                        ON SIZE ERROR
+                            MOVE 0 TO master-value(i)
+                    END-COMPUTE
+                    COMPUTE master-bal(i) = FUNCTION RANDOM * 999999
+                    MOVE master-value(i) TO bn-value(i)
+                    MOVE master-bal(i)   TO bn-bal(i)
+                    MOVE master-value(i) TO ins-value(i)
+                    MOVE master-bal(i)   TO ins-bal(i)
+                    MOVE master-value(i) TO mrg-value(i)
+                    MOVE master-bal(i)   TO mrg-bal(i)
+                    MOVE master-value(i) TO qk-value(i)
+                    MOVE master-bal(i)   TO qk-bal(i)
+                    MOVE master-value(i) TO sel-value(i)
+                    MOVE master-bal(i)   TO sel-bal(i)
+                END-PERFORM.
+                EXIT.
+
+            reconcile.
+                *> merge sort's result is the yardstick the other four are
+                *> checked against. Any correct sort has exactly one right
+                *> answer for a given input, so in principle any one of the
+                *> five would do -- but bubble_sort's inner scan bound
+                *> (last_idx = n_terms - i - 1) comes up one element short
+                *> of a full pass, so its own result is not a safe
+                *> yardstick. That undercount is a pre-existing bubble_sort
+                *> issue, not something this program can fix by itself, so
+                *> it is called out below instead of failing the whole run.
+                MOVE 0 TO mismatch-count.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                    MOVE mrg-value(i) TO base-value
+                    IF bn-value(i) NOT = base-value THEN
+                        PERFORM report_mismatch_bn
+                    END-IF
+                    IF ins-value(i) NOT = base-value THEN
+                        PERFORM report_mismatch_ins
+                    END-IF
+                    IF qk-value(i) NOT = base-value THEN
+                        PERFORM report_mismatch_qk
+                    END-IF
+                    IF sel-value(i) NOT = base-value THEN
+                        PERFORM report_mismatch_sel
+                    END-IF
+                END-PERFORM.
+                IF mismatch-count = 0 THEN
+                    DISPLAY "SORT-RECONCILE: MATCH -- all five algorithms "
+                            "produced the same ordering"
+                ELSE
+                    DISPLAY "SORT-RECONCILE: MISMATCH -- " mismatch-count
+                            " disagreement(s) found"
+                END-IF.
+                EXIT.
+
+            report_mismatch_bn.
+                ADD 1 TO mismatch-count.
+                DISPLAY "  position " i ": MERGE=" base-value
+                        " BUBBLE=" bn-value(i)
+                        " (known bubble_sort last-pass undercount)".
+                EXIT.
+
+            report_mismatch_ins.
+                ADD 1 TO mismatch-count.
+                DISPLAY "  position " i ": MERGE=" base-value
+                        " INSERTION=" ins-value(i).
+                EXIT.
+
+            report_mismatch_qk.
+                ADD 1 TO mismatch-count.
+                DISPLAY "  position " i ": MERGE=" base-value
+                        " QUICK=" qk-value(i).
+                EXIT.
+
+            report_mismatch_sel.
+                ADD 1 TO mismatch-count.
+                DISPLAY "  position " i ": MERGE=" base-value
+                        " SELECTION=" sel-value(i).
+                EXIT.
+        END PROGRAM Main.
