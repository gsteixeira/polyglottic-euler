@@ -3,14 +3,37 @@
             PROGRAM-ID. btree.
             AUTHOR. Gustavo Selbach Teixeira (gsteixei@gmail.com)
             DATE-WRITTEN. 2021-08-24
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT KEYS-FILE ASSIGN TO "BTREEIN"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS keys-file-status.
             DATA DIVISION.
+                FILE SECTION.
+                FD KEYS-FILE.
+                01 keys-record.
+                    02 keys-value   PIC 999.
                 WORKING-STORAGE SECTION.
                     01 auxiliary_vars.
                         05 i                PIC 99 VALUE ZEROS.
                         05 input_value      PIC 999 VALUE ZEROS.
                         05 seed             PIC S9(9) BINARY.
                         05 datetime         PIC X(21).
-                    
+                        05 save-first-call  PIC 9 VALUE 1.
+                        05 delete-whole-node PIC 9 VALUE 1.
+                        05 shape-depth      PIC 99 VALUE ZEROS.
+                        05 lookup-quantity  PIC 9 VALUE ZEROS.
+                        05 run-mode         PIC X(10).
+                        05 keys-file-status PIC XX.
+                        *> run-date header -- see fibonacci.cob's
+                        *> write_report_header
+                        05 report-date      PIC X(10).
+                        *> run-audit trail -- see common/run_audit.cob
+                        05 audit-name       PIC X(8) VALUE "BTREE".
+                        05 audit-event      PIC X(5).
+                        05 audit-outcome    PIC X(8).
+
                     01  some_pointers.
                         05 root_node_ptr    USAGE IS POINTER VALUE NULL.
                     01 btree_node BASED.
@@ -20,19 +43,104 @@
                         05 node_right       USAGE IS POINTER VALUE NULL.
             PROCEDURE DIVISION.
             mainline.
+                MOVE "START" TO audit-event.
+                MOVE SPACES TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                PERFORM write_report_header.
                 *> instantiate the root node
                 ALLOCATE btree_node INITIALIZED RETURNING root_node_ptr.
-                *> insert random numbers on the tree
-                MOVE FUNCTION CURRENT-DATE TO datetime.
-                MOVE datetime(8:9) TO seed.
-                COMPUTE input_value = FUNCTION RANDOM(seed).
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > 15
-                    COMPUTE input_value = FUNCTION RANDOM * (99 - 1 + 1) + 1
-                    CALL 'btree_insert' USING root_node_ptr, input_value
-                END-PERFORM.
+                *> reload whatever was persisted by a previous run, so
+                *> the counts built up over many small batches aren't
+                *> thrown away every time this program ends
+                CALL 'btree_load' USING root_node_ptr.
+                *> run-mode = "FILE" reads real keys (e.g. a day's
+                *> transaction codes) from BTREEIN instead of the demo's
+                *> random fill, so a given run is reproducible for
+                *> testing; anything else keeps the original behavior.
+                DISPLAY 1 UPON ARGUMENT-NUMBER.
+                ACCEPT run-mode FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO run-mode
+                END-ACCEPT.
+                IF run-mode = "FILE" THEN
+                    PERFORM load_keys_from_file
+                ELSE
+                    *> insert random numbers on the tree
+                    MOVE FUNCTION CURRENT-DATE TO datetime
+                    MOVE datetime(8:9) TO seed
+                    COMPUTE input_value = FUNCTION RANDOM(seed)
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > 15
+                        COMPUTE input_value =
+                                FUNCTION RANDOM * (99 - 1 + 1) + 1
+                        CALL 'btree_insert' USING root_node_ptr, input_value
+                    END-PERFORM
+                END-IF.
                 *> Transverse the tree in order
                 CALL 'btree_transversal' USING root_node_ptr.
+                *> drop the last value that was inserted this run, to
+                *> exercise the delete path before the tree is persisted
+                MOVE 1 TO delete-whole-node.
+                CALL 'btree_delete' USING root_node_ptr, input_value,
+                                           delete-whole-node.
+                DISPLAY "after deleting " input_value ":".
+                CALL 'btree_transversal' USING root_node_ptr.
+                *> other ways to walk the same tree, for checking its
+                *> shape (balanced vs. degenerated into a long chain)
+                DISPLAY "pre-order:".
+                CALL 'btree_preorder' USING root_node_ptr.
+                DISPLAY "post-order:".
+                CALL 'btree_postorder' USING root_node_ptr.
+                DISPLAY "level-order:".
+                CALL 'btree_levelorder' USING root_node_ptr.
+                DISPLAY "shape:".
+                CALL 'btree_shape' USING root_node_ptr, shape-depth.
+                *> spot-check one key without dumping the whole tree
+                CALL 'btree_lookup' USING root_node_ptr, input_value,
+                                           lookup-quantity.
+                DISPLAY "lookup " input_value ": " lookup-quantity
+                        " occurrence(s)".
+                *> write the whole tree back out so the next run picks
+                *> up from here instead of starting empty
+                CALL 'btree_save' USING root_node_ptr, save-first-call.
+                MOVE "END" TO audit-event.
+                MOVE "COMPLETE" TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                *> RETURN-CODE mirrors the JCL step's own completion
+                *> code -- see bubble_sort.cob's own mainline
+                MOVE 0 TO RETURN-CODE.
             STOP RUN.
+            write_report_header.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                STRING datetime(1:4) "-" datetime(5:2) "-" datetime(7:2)
+                    DELIMITED BY SIZE INTO report-date.
+                DISPLAY "BTREE - run " report-date.
+                EXIT.
+
+            load_keys_from_file.
+                OPEN INPUT KEYS-FILE.
+                IF keys-file-status NOT = "00" THEN
+                    DISPLAY "BTREE: unable to open BTREEIN, status "
+                            keys-file-status
+                    MOVE "END" TO audit-event
+                    MOVE "ERROR" TO audit-outcome
+                    CALL "run_audit" USING audit-name, audit-event,
+                                            audit-outcome
+                    MOVE 8 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                PERFORM UNTIL keys-file-status = "10"
+                    READ KEYS-FILE
+                        AT END
+                            MOVE "10" TO keys-file-status
+                        NOT AT END
+                            MOVE keys-value TO input_value
+                            CALL 'btree_insert' USING root_node_ptr,
+                                                       input_value
+                    END-READ
+                END-PERFORM.
+                CLOSE KEYS-FILE.
+                EXIT.
         END PROGRAM btree.
         
         *> insert a value into BTree
@@ -78,18 +186,149 @@
                         " right: " node_right END-DISPLAY.
         END PROGRAM btree_insert.
 
-        *> In Order Transersal of BTree
+        *> Find the smallest value still held in a subtree (the
+        *> leftmost node whose node_quantity is actually greater than
+        *> zero), plus how many occurrences it has.  Used by
+        *> btree_delete to pick the in-order successor when the node
+        *> being removed has data on both sides.
         IDENTIFICATION DIVISION.
-            PROGRAM-ID. btree_transversal IS RECURSIVE.
+            PROGRAM-ID. btree_min IS RECURSIVE.
             DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 btree_node BASED.
+                        05 node_value       PIC 999 VALUE ZEROS.
+                        05 node_quantity    PIC 9 VALUE ZEROS.
+                        05 node_left        USAGE IS POINTER VALUE NULL.
+                        05 node_right       USAGE IS POINTER VALUE NULL.
                 LOCAL-STORAGE SECTION.
-                    01 i                    PIC 99 VALUE ZEROS.
+                    01 child_ptr            USAGE IS POINTER VALUE NULL.
+                LINKAGE SECTION.
                     01 node_pointer         USAGE IS POINTER VALUE NULL.
+                    01 min_value            PIC 999.
+                    01 min_quantity         PIC 9.
+            PROCEDURE DIVISION USING node_pointer, min_value, min_quantity.
+                SET ADDRESS OF btree_node TO node_pointer.
+                MOVE node_value TO min_value.
+                MOVE node_quantity TO min_quantity.
+                MOVE node_left TO child_ptr.
+                SET ADDRESS OF btree_node TO child_ptr.
+                IF node_quantity > 0 THEN
+                    CALL 'btree_min' USING child_ptr, min_value,
+                                            min_quantity
+                END-IF.
+            GOBACK.
+        END PROGRAM btree_min.
+
+        *> Remove a value from the BTree.  whole_node = 1 drops every
+        *> occurrence at once; 0 only takes away a single occurrence,
+        *> decrementing node_quantity.  Either way, once node_quantity
+        *> reaches zero the node has to be spliced out and its
+        *> children re-linked -- btree_insert's "WHEN node_quantity <
+        *> 1" branch treats a zero-quantity node as an uninitialized
+        *> slot and would re-ALLOCATE (and so orphan) its children on
+        *> the next insert that lands there, so a bare decrement to
+        *> zero is not safe on its own.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_delete IS RECURSIVE.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 btree_node BASED.
+                        05 node_value       PIC 999 VALUE ZEROS.
+                        05 node_quantity    PIC 9 VALUE ZEROS.
+                        05 node_left        USAGE IS POINTER VALUE NULL.
+                        05 node_right       USAGE IS POINTER VALUE NULL.
+                LOCAL-STORAGE SECTION.
+                    01 left_ptr             USAGE IS POINTER VALUE NULL.
+                    01 right_ptr            USAGE IS POINTER VALUE NULL.
+                    01 left_empty           PIC 9 VALUE ZERO.
+                    01 right_empty          PIC 9 VALUE ZERO.
+                    01 successor_value      PIC 999 VALUE ZEROS.
+                    01 successor_quantity   PIC 9 VALUE ZEROS.
+                    01 whole-node-flag      PIC 9 VALUE 1.
+                LINKAGE SECTION.
+                    01 node_pointer         USAGE IS POINTER VALUE NULL.
+                    01 the_number           PIC 999.
+                    01 whole_node           PIC 9.
+            PROCEDURE DIVISION USING node_pointer, the_number, whole_node.
+                SET ADDRESS OF btree_node TO node_pointer.
+                IF node_quantity < 1 THEN
+                    *> empty slot -- the value isn't in the tree
+                    GOBACK
+                END-IF.
+                EVALUATE TRUE
+                    WHEN the_number < node_value
+                        CALL 'btree_delete' USING node_left, the_number,
+                                                   whole_node
+                        GOBACK
+                    WHEN the_number > node_value
+                        CALL 'btree_delete' USING node_right, the_number,
+                                                   whole_node
+                        GOBACK
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                *> found the node holding the_number
+                IF whole_node = 1 THEN
+                    MOVE 0 TO node_quantity
+                ELSE
+                    SUBTRACT 1 FROM node_quantity
+                END-IF.
+                IF node_quantity > 0 THEN
+                    GOBACK
+                END-IF.
+                *> last occurrence is gone -- splice the node out
+                MOVE node_left TO left_ptr.
+                MOVE node_right TO right_ptr.
+                SET ADDRESS OF btree_node TO left_ptr.
+                IF node_quantity < 1 THEN
+                    MOVE 1 TO left_empty
+                ELSE
+                    MOVE 0 TO left_empty
+                END-IF.
+                SET ADDRESS OF btree_node TO right_ptr.
+                IF node_quantity < 1 THEN
+                    MOVE 1 TO right_empty
+                ELSE
+                    MOVE 0 TO right_empty
+                END-IF.
+                SET ADDRESS OF btree_node TO node_pointer.
+                EVALUATE TRUE
+                    WHEN left_empty = 1 AND right_empty = 1
+                        *> a true leaf -- the empty stub stays in
+                        *> place, same as a slot that was never filled
+                        CONTINUE
+                    WHEN left_empty = 1
+                        MOVE right_ptr TO node_pointer
+                    WHEN right_empty = 1
+                        MOVE left_ptr TO node_pointer
+                    WHEN OTHER
+                        *> both sides still hold data -- pull up the
+                        *> in-order successor and remove it from the
+                        *> right subtree now that its value lives here
+                        CALL 'btree_min' USING right_ptr, successor_value,
+                                                successor_quantity
+                        MOVE successor_value TO node_value
+                        MOVE successor_quantity TO node_quantity
+                        CALL 'btree_delete' USING right_ptr,
+                                                   successor_value,
+                                                   whole-node-flag
+                END-EVALUATE.
+            GOBACK.
+        END PROGRAM btree_delete.
+
+        *> In Order Transersal of BTree
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_transversal IS RECURSIVE.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
                     01 btree_node BASED.
                         05 node_value       PIC 999 VALUE ZEROS.
                         05 node_quantity    PIC 9 VALUE ZEROS.
                         05 node_left        USAGE IS POINTER VALUE NULL.
                         05 node_right       USAGE IS POINTER VALUE NULL.
+                LOCAL-STORAGE SECTION.
+                    01 i                    PIC 99 VALUE ZEROS.
+                    01 node_pointer         USAGE IS POINTER VALUE NULL.
                 LINKAGE SECTION.
                     01 arg_pointer          USAGE IS POINTER VALUE NULL.
             PROCEDURE DIVISION USING arg_pointer.
@@ -104,3 +343,280 @@
                 END-IF.
             EXIT PROGRAM.
         END PROGRAM btree_transversal.
+
+        *> Pre Order Transversal of BTree -- node, then left, then right.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_preorder IS RECURSIVE.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 btree_node BASED.
+                        05 node_value       PIC 999 VALUE ZEROS.
+                        05 node_quantity    PIC 9 VALUE ZEROS.
+                        05 node_left        USAGE IS POINTER VALUE NULL.
+                        05 node_right       USAGE IS POINTER VALUE NULL.
+                LOCAL-STORAGE SECTION.
+                    01 i                    PIC 99 VALUE ZEROS.
+                LINKAGE SECTION.
+                    01 arg_pointer          USAGE IS POINTER VALUE NULL.
+            PROCEDURE DIVISION USING arg_pointer.
+                SET ADDRESS OF btree_node TO arg_pointer.
+                IF node_quantity > 0 THEN
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > node_quantity
+                        DISPLAY "# " node_value
+                    END-PERFORM
+                    CALL 'btree_preorder' USING node_left
+                    SET ADDRESS OF btree_node TO arg_pointer
+                    CALL 'btree_preorder' USING node_right
+                END-IF.
+            GOBACK.
+        END PROGRAM btree_preorder.
+
+        *> Post Order Transversal of BTree -- left, then right, then node.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_postorder IS RECURSIVE.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 btree_node BASED.
+                        05 node_value       PIC 999 VALUE ZEROS.
+                        05 node_quantity    PIC 9 VALUE ZEROS.
+                        05 node_left        USAGE IS POINTER VALUE NULL.
+                        05 node_right       USAGE IS POINTER VALUE NULL.
+                LOCAL-STORAGE SECTION.
+                    01 i                    PIC 99 VALUE ZEROS.
+                LINKAGE SECTION.
+                    01 arg_pointer          USAGE IS POINTER VALUE NULL.
+            PROCEDURE DIVISION USING arg_pointer.
+                SET ADDRESS OF btree_node TO arg_pointer.
+                IF node_quantity > 0 THEN
+                    CALL 'btree_postorder' USING node_left
+                    SET ADDRESS OF btree_node TO arg_pointer
+                    CALL 'btree_postorder' USING node_right
+                    SET ADDRESS OF btree_node TO arg_pointer
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > node_quantity
+                        DISPLAY "# " node_value
+                    END-PERFORM
+                END-IF.
+            GOBACK.
+        END PROGRAM btree_postorder.
+
+        *> Level Order Transversal of BTree -- breadth-first, one level
+        *> at a time, driven by an explicit pointer queue instead of
+        *> recursion (the same explicit-stack style quick_sort_iter
+        *> uses for its worst-case-depth concern).  The queue is capped
+        *> at 999 entries, which is far more than this demo's tree ever
+        *> holds.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_levelorder.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 btree_node BASED.
+                        05 node_value       PIC 999 VALUE ZEROS.
+                        05 node_quantity    PIC 9 VALUE ZEROS.
+                        05 node_left        USAGE IS POINTER VALUE NULL.
+                        05 node_right       USAGE IS POINTER VALUE NULL.
+                LOCAL-STORAGE SECTION.
+                    01 node_queue.
+                        02 queue_rows OCCURS 999 TIMES.
+                            03 queue_entry  USAGE IS POINTER VALUE NULL.
+                    01 queue_head           PIC 9(3) VALUE 1.
+                    01 queue_tail           PIC 9(3) VALUE 2.
+                    01 i                    PIC 99 VALUE ZEROS.
+                LINKAGE SECTION.
+                    01 arg_pointer          USAGE IS POINTER VALUE NULL.
+            PROCEDURE DIVISION USING arg_pointer.
+                MOVE arg_pointer TO queue_entry(1).
+                PERFORM VARYING queue_head FROM 1 BY 1
+                                UNTIL queue_head >= queue_tail
+                    SET ADDRESS OF btree_node TO queue_entry(queue_head)
+                    IF node_quantity > 0 THEN
+                        PERFORM VARYING i FROM 1 BY 1
+                                        UNTIL i > node_quantity
+                            DISPLAY "# " node_value
+                        END-PERFORM
+                        IF queue_tail < 999 THEN
+                            MOVE node_left TO queue_entry(queue_tail)
+                            ADD 1 TO queue_tail
+                        END-IF
+                        IF queue_tail < 999 THEN
+                            MOVE node_right TO queue_entry(queue_tail)
+                            ADD 1 TO queue_tail
+                        END-IF
+                    END-IF
+                END-PERFORM.
+            GOBACK.
+        END PROGRAM btree_levelorder.
+
+        *> Shape diagnostic -- pre-order walk that prints each real
+        *> node's depth alongside its value, so a degenerate (long
+        *> chain) tree is easy to spot next to a balanced one.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_shape IS RECURSIVE.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 btree_node BASED.
+                        05 node_value       PIC 999 VALUE ZEROS.
+                        05 node_quantity    PIC 9 VALUE ZEROS.
+                        05 node_left        USAGE IS POINTER VALUE NULL.
+                        05 node_right       USAGE IS POINTER VALUE NULL.
+                LOCAL-STORAGE SECTION.
+                    01 child_depth          PIC 99 VALUE ZEROS.
+                LINKAGE SECTION.
+                    01 arg_pointer          USAGE IS POINTER VALUE NULL.
+                    01 depth                PIC 99.
+            PROCEDURE DIVISION USING arg_pointer, depth.
+                SET ADDRESS OF btree_node TO arg_pointer.
+                IF node_quantity > 0 THEN
+                    DISPLAY "DEPTH " depth ": " node_value
+                            " (qty " node_quantity ")"
+                    ADD 1 TO depth GIVING child_depth
+                    CALL 'btree_shape' USING node_left, child_depth
+                    SET ADDRESS OF btree_node TO arg_pointer
+                    CALL 'btree_shape' USING node_right, child_depth
+                END-IF.
+            GOBACK.
+        END PROGRAM btree_shape.
+
+        *> Look up a single value without walking the whole tree.
+        *> Returns node_quantity for the_number, or zero if the_number
+        *> was never inserted -- the same not-found convention
+        *> btree_insert/btree_delete already use for an empty slot.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_lookup IS RECURSIVE.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 btree_node BASED.
+                        05 node_value       PIC 999 VALUE ZEROS.
+                        05 node_quantity    PIC 9 VALUE ZEROS.
+                        05 node_left        USAGE IS POINTER VALUE NULL.
+                        05 node_right       USAGE IS POINTER VALUE NULL.
+                LINKAGE SECTION.
+                    01 node_pointer         USAGE IS POINTER VALUE NULL.
+                    01 the_number           PIC 999.
+                    01 found_quantity       PIC 9.
+            PROCEDURE DIVISION USING node_pointer, the_number,
+                                      found_quantity.
+                SET ADDRESS OF btree_node TO node_pointer.
+                IF node_quantity < 1 THEN
+                    MOVE 0 TO found_quantity
+                    GOBACK
+                END-IF.
+                EVALUATE TRUE
+                    WHEN the_number < node_value
+                        CALL 'btree_lookup' USING node_left, the_number,
+                                                   found_quantity
+                    WHEN the_number > node_value
+                        CALL 'btree_lookup' USING node_right, the_number,
+                                                   found_quantity
+                    WHEN OTHER
+                        MOVE node_quantity TO found_quantity
+                END-EVALUATE.
+            GOBACK.
+        END PROGRAM btree_lookup.
+
+        *> Reload a tree that a previous run persisted to BTREEDAT.
+        *> Each record is one distinct value plus the occurrence count
+        *> it had when it was saved; re-inserting it that many times
+        *> rebuilds the same node_quantity totals.  If BTREEDAT doesn't
+        *> exist yet (first run), there's nothing to load and the tree
+        *> is simply left as the fresh root ALLOCATEd by the caller.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_load.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT BTREE-FILE ASSIGN TO "BTREEDAT"
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS SEQUENTIAL
+                        RECORD KEY IS rec-value
+                        FILE STATUS IS btree-file-status.
+            DATA DIVISION.
+                FILE SECTION.
+                FD BTREE-FILE.
+                01 btree-record.
+                    02 rec-value    PIC 999.
+                    02 rec-quantity PIC 9.
+                LOCAL-STORAGE SECTION.
+                    01 btree-file-status    PIC XX.
+                    01 i                    PIC 9.
+                LINKAGE SECTION.
+                    01 root_node_ptr        USAGE IS POINTER VALUE NULL.
+            PROCEDURE DIVISION USING root_node_ptr.
+                OPEN INPUT BTREE-FILE.
+                IF btree-file-status NOT = "00" THEN
+                    GOBACK
+                END-IF.
+                PERFORM UNTIL btree-file-status = "10"
+                    READ BTREE-FILE NEXT RECORD
+                        AT END
+                            MOVE "10" TO btree-file-status
+                        NOT AT END
+                            PERFORM VARYING i FROM 1 BY 1
+                                        UNTIL i > rec-quantity
+                                CALL 'btree_insert' USING root_node_ptr,
+                                                           rec-value
+                            END-PERFORM
+                    END-READ
+                END-PERFORM.
+                CLOSE BTREE-FILE.
+            GOBACK.
+        END PROGRAM btree_load.
+
+        *> Persist the whole tree to BTREEDAT, one record per distinct
+        *> value, so the next run's btree_load can rebuild it.  The
+        *> file is recreated from scratch each time (OPEN OUTPUT)
+        *> since the in-order walk below always covers every node
+        *> that is still in the tree.  is_first_call gates the
+        *> OPEN/CLOSE to the outermost invocation -- the recursive
+        *> descent into node_left/node_right just keeps writing to
+        *> the connector the outermost call already opened.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. btree_save IS RECURSIVE.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT BTREE-FILE ASSIGN TO "BTREEDAT"
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS SEQUENTIAL
+                        RECORD KEY IS rec-value
+                        FILE STATUS IS btree-file-status.
+            DATA DIVISION.
+                FILE SECTION.
+                FD BTREE-FILE.
+                01 btree-record.
+                    02 rec-value    PIC 999.
+                    02 rec-quantity PIC 9.
+                WORKING-STORAGE SECTION.
+                    01 btree_node BASED.
+                        05 node_value       PIC 999 VALUE ZEROS.
+                        05 node_quantity    PIC 9 VALUE ZEROS.
+                        05 node_left        USAGE IS POINTER VALUE NULL.
+                        05 node_right       USAGE IS POINTER VALUE NULL.
+                LOCAL-STORAGE SECTION.
+                    01 btree-file-status    PIC XX.
+                    01 not-first-call       PIC 9 VALUE ZERO.
+                LINKAGE SECTION.
+                    01 arg_pointer          USAGE IS POINTER VALUE NULL.
+                    01 is_first_call        PIC 9.
+            PROCEDURE DIVISION USING arg_pointer, is_first_call.
+                IF is_first_call = 1 THEN
+                    OPEN OUTPUT BTREE-FILE
+                    IF btree-file-status NOT = "00" THEN
+                        DISPLAY "BTREE: unable to open BTREEDAT, status "
+                                btree-file-status
+                        GOBACK
+                    END-IF
+                END-IF.
+                SET ADDRESS OF btree_node TO arg_pointer.
+                IF node_quantity > 0 THEN
+                    MOVE node_value TO rec-value
+                    MOVE node_quantity TO rec-quantity
+                    WRITE btree-record
+                    CALL 'btree_save' USING node_left, not-first-call
+                    SET ADDRESS OF btree_node TO arg_pointer
+                    CALL 'btree_save' USING node_right, not-first-call
+                END-IF.
+                IF is_first_call = 1 THEN
+                    CLOSE BTREE-FILE
+                END-IF.
+            GOBACK.
+        END PROGRAM btree_save.
