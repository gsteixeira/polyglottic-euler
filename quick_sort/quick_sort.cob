@@ -1,37 +1,225 @@
         *> Quick Sort in Cobol
         IDENTIFICATION DIVISION.
             PROGRAM-ID. Main.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    *> permanent copy of the sorted array, written only
+                    *> when the SAVE option is passed
+                    SELECT OUTPUT-FILE ASSIGN TO "QUICKOUT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS out-file-status.
+                    *> a shared dataset (see dataset_gen.cob) can be
+                    *> read in under this name instead of the random
+                    *> fill -- same idea as bubble_sort's BUBBLIN
+                    SELECT INPUT-FILE ASSIGN TO "QUICKIN"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS in-file-status.
             DATA DIVISION.
+                FILE SECTION.
+                FD OUTPUT-FILE.
+                01 output-record.
+                    02 out-key PIC S9(9).
+                    02 out-bal PIC 9(9).
+                FD INPUT-FILE.
+                01 input-record.
+                    02 in-key PIC S9(9).
+                    02 in-bal PIC 9(9).
                 WORKING-STORAGE SECTION.
-                    01 datetime         PIC X(21).
-                    01 seed             PIC S9(9) BINARY.
                     01 i USAGE IS INDEX.
                     01 array_size PIC 9999 VALUE 15.
+                    01 sort-mode PIC X(4).
+                    01 save-flag PIC X(4).
+                    01 run-mode PIC X(10).
+                    01 out-file-status PIC XX.
+                    01 in-file-status PIC XX.
+                    *> control-record-driven direction toggle -- see
+                    *> common/sort_control.cob
+                    01 sort-direction PIC X(4) VALUE "ASC".
+                    *> elapsed-time capture -- see common/perf_log.cob
+                    01 datetime        PIC X(21).
+                    01 start-ts        PIC 9(8).
+                    01 end-ts          PIC 9(8).
+                    01 elapsed-ts      PIC 9(8).
+                    *> each row is a key (e.g. an account number) plus
+                    *> an attached payload (e.g. its balance) -- the
+                    *> sort only ever orders on the key.
                     01 array.
-                        02 arr OCCURS 99 TIMES.
-                            03 array_value PIC 99 VALUES LOW-VALUES.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY arr
+                                      OCCURS-CLAUSE BY ==OCCURS 99 TIMES==
+                                      KEY-NAME BY array_value
+                                      BAL-NAME BY array_bal.
+                    01 compare-count PIC 9(9).
+                    01 swap-count    PIC 9(9).
+                    01 pass-count    PIC 9(9).
+                    01 stat-min      PIC S9(9).
+                    01 stat-max      PIC S9(9).
+                    01 stat-mean     PIC S9(9)V99.
+                    01 stat-total    PIC S9(10).
+                    *> run-audit trail -- see common/run_audit.cob
+                    01 audit-name    PIC X(8) VALUE "QUICKSRT".
+                    01 audit-event   PIC X(5).
+                    01 audit-outcome PIC X(8).
             PROCEDURE DIVISION.
-                PERFORM seed_random.
-                *> initialize the array with random values
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
-                    COMPUTE array_value(i) = FUNCTION RANDOM * 99
-                END-PERFORM.
+                MOVE "START" TO audit-event.
+                MOVE SPACES TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                PERFORM capture_start.
+                *> sort-mode = "ITER" runs the explicit-stack iterative
+                *> quick sort, which has no call-depth risk on a
+                *> pathological (already-sorted) batch; anything else
+                *> keeps the original recursive implementation.
+                DISPLAY 1 UPON ARGUMENT-NUMBER.
+                ACCEPT sort-mode FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO sort-mode
+                END-ACCEPT.
+                *> ARGUMENT 2 = "SAVE" to persist the sorted array to
+                *> QUICKOUT, an option in addition to the console dump
+                DISPLAY 2 UPON ARGUMENT-NUMBER.
+                ACCEPT save-flag FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO save-flag
+                END-ACCEPT.
+                CALL "sort_control" USING sort-direction.
+                *> ARGUMENT 3 = "FILE" to read a shared dataset off
+                *> QUICKIN (see dataset_gen.cob) instead of the random
+                *> fill -- the row count read then overrides array_size
+                DISPLAY 3 UPON ARGUMENT-NUMBER.
+                ACCEPT run-mode FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO run-mode
+                END-ACCEPT.
+                IF run-mode = "FILE" THEN
+                    PERFORM read_input_file
+                ELSE
+                    CALL "random_seed"
+                    *> initialize the array with random values
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+                        *> signed range so negative keys get exercised
+                        *> too
+                        COMPUTE array_value(i) =
+                                (FUNCTION RANDOM * 198) - 99
+                            ON SIZE ERROR
+                                MOVE 0 TO array_value(i)
+                        END-COMPUTE
+                        COMPUTE array_bal(i) = FUNCTION RANDOM * 999999
+                    END-PERFORM
+                END-IF.
                 PERFORM print_array.
-                CALL "quick_sort" USING array, array_size.
+                IF sort-mode = "ITER" THEN
+                    CALL "quick_sort_iter" USING array, array_size,
+                                                  sort-direction,
+                                                  compare-count,
+                                                  swap-count, pass-count
+                ELSE
+                    CALL "quick_sort" USING array, array_size,
+                                             sort-direction,
+                                             compare-count, swap-count,
+                                             pass-count
+                END-IF.
                 PERFORM print_array.
+                IF save-flag = "SAVE" THEN
+                    PERFORM write_output_file
+                END-IF.
+                PERFORM compute_stats.
+                CALL "sort_stats_report" USING stat-min, stat-max,
+                                                stat-mean, compare-count,
+                                                swap-count, pass-count.
+                PERFORM capture_end.
+                CALL "perf_log" USING audit-name, elapsed-ts.
+                MOVE "END" TO audit-event.
+                MOVE "COMPLETE" TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                *> RETURN-CODE mirrors the JCL step's own completion
+                *> code -- see bubble_sort.cob's own mainline
+                MOVE 0 TO RETURN-CODE.
             STOP RUN.
 
+            capture_start.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO start-ts.
+                EXIT.
+
+            capture_end.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO end-ts.
+                *> runs complete well within the same second in this
+                *> demo, and a midnight rollover is not worth guarding
+                *> against here -- treat a negative delta as zero.
+                IF end-ts >= start-ts THEN
+                    SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+                ELSE
+                    MOVE 0 TO elapsed-ts
+                END-IF.
+                EXIT.
+
             print_array.
                 PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
-                    DISPLAY array_value(i) ", " WITH NO ADVANCING
+                    DISPLAY array_value(i) "/" array_bal(i) ", "
+                            WITH NO ADVANCING
                 END-PERFORM.
                 DISPLAY SPACE.
                 EXIT.
 
-            seed_random.
-                MOVE FUNCTION CURRENT-DATE TO datetime
-                MOVE datetime(8:9) TO seed
-                COMPUTE i = FUNCTION RANDOM (seed)
+            read_input_file.
+                OPEN INPUT INPUT-FILE.
+                IF in-file-status NOT = "00" THEN
+                    DISPLAY "QUICK SORT: unable to open QUICKIN, "
+                            "status " in-file-status
+                    MOVE "END" TO audit-event
+                    MOVE "ERROR" TO audit-outcome
+                    CALL "run_audit" USING audit-name, audit-event,
+                                            audit-outcome
+                    MOVE 8 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                MOVE 0 TO array_size.
+                *> array/array_bal is a fixed OCCURS 99 TIMES table (see
+                *> the sort_row.cpy call site above) -- cap the read at
+                *> its last slot so a larger input file can't write
+                *> past the end of the table
+                PERFORM UNTIL array_size >= 99
+                    READ INPUT-FILE
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    ADD 1 TO array_size
+                    MOVE in-key TO array_value(array_size)
+                    MOVE in-bal TO array_bal(array_size)
+                END-PERFORM.
+                CLOSE INPUT-FILE.
+                EXIT.
+
+            write_output_file.
+                OPEN OUTPUT OUTPUT-FILE.
+                IF out-file-status NOT = "00" THEN
+                    DISPLAY "QUICK SORT: unable to open QUICKOUT, "
+                            "status " out-file-status
+                ELSE
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+                        MOVE array_value(i) TO out-key
+                        MOVE array_bal(i)   TO out-bal
+                        WRITE output-record
+                    END-PERFORM
+                    CLOSE OUTPUT-FILE
+                END-IF.
+                EXIT.
+
+            compute_stats.
+                MOVE array_value(1) TO stat-min.
+                MOVE array_value(1) TO stat-max.
+                MOVE 0 TO stat-total.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+                    IF array_value(i) < stat-min THEN
+                        MOVE array_value(i) TO stat-min
+                    END-IF
+                    IF array_value(i) > stat-max THEN
+                        MOVE array_value(i) TO stat-max
+                    END-IF
+                    ADD array_value(i) TO stat-total
+                END-PERFORM.
+                COMPUTE stat-mean = stat-total / array_size.
                 EXIT.
         END PROGRAM Main.
         
@@ -45,59 +233,240 @@
                     01 pivot_idx USAGE IS INDEX.
                     01 center_size PIC 9999 VALUE 0.
                     01 center_arr.
-                        02 center_rows OCCURS 1 TO 9999 TIMES
-                                        DEPENDING ON array_size.
-                            03 center_array PIC 99.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY center_rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON array_size==
+                                      KEY-NAME BY center_array
+                                      BAL-NAME BY center_bal.
                     01 left_size PIC 9999 VALUE 0.
                     01 left_arr.
-                        02 left_rows OCCURS 1 TO 9999 TIMES
-                                        DEPENDING ON array_size.
-                            03 left_array PIC 99.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY left_rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON array_size==
+                                      KEY-NAME BY left_array
+                                      BAL-NAME BY left_bal.
                     01 right_size PIC 9999 VALUE 0.
                     01 right_arr.
-                        02 right_rows OCCURS 1 TO 9999 TIMES
-                                        DEPENDING ON array_size.
-                            03 right_array PIC 99.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY right_rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON array_size==
+                                      KEY-NAME BY right_array
+                                      BAL-NAME BY right_bal.
+                    01 left-compares  PIC 9(9).
+                    01 left-swaps     PIC 9(9).
+                    01 left-passes    PIC 9(9).
+                    01 right-compares PIC 9(9).
+                    01 right-swaps    PIC 9(9).
+                    01 right-passes   PIC 9(9).
                 LINKAGE SECTION.
                     01 array_size PIC 9999.
                     01 the_array.
-                        02 array_rows OCCURS 1 TO 9999 TIMES
-                                        DEPENDING ON array_size.
-                            03 array PIC 99.
-                                
-            PROCEDURE DIVISION USING the_array, array_size.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY array_rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON array_size==
+                                      KEY-NAME BY array
+                                      BAL-NAME BY array_bal.
+                    01 sort-direction PIC X(4).
+                    01 compare-count PIC 9(9).
+                    01 swap-count    PIC 9(9).
+                    01 pass-count    PIC 9(9).
+            PROCEDURE DIVISION USING the_array, array_size,
+                                      sort-direction,
+                                      compare-count, swap-count,
+                                      pass-count.
+                MOVE 0 TO compare-count.
+                MOVE 0 TO swap-count.
+                MOVE 0 TO pass-count.
                 IF array_size <= 1 THEN
                     GOBACK
                 END-IF
                 COMPUTE pivot_idx = FUNCTION RANDOM * array_size + 1
+                ADD 1 TO pass-count.
                 PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+                    ADD 1 TO compare-count
                     EVALUATE TRUE
                         WHEN array(i) < array(pivot_idx)
                             ADD 1 TO left_size
-                            MOVE array(i) TO left_array(left_size)
+                            MOVE array_rows(i) TO left_rows(left_size)
+                            ADD 1 TO swap-count
                         WHEN array(i) > array(pivot_idx)
                             ADD 1 TO right_size
-                            MOVE array(i) TO right_array(right_size)
+                            MOVE array_rows(i) TO right_rows(right_size)
+                            ADD 1 TO swap-count
                         WHEN array(i) = array(pivot_idx)
                             ADD 1 TO center_size
-                            MOVE array(i) TO center_array(center_size)
+                            MOVE array_rows(i) TO center_rows(center_size)
                     END-EVALUATE
                 END-PERFORM.
-                CALL 'quick_sort' USING left_arr, left_size.
-                CALL 'quick_sort' USING right_arr, right_size.
+                CALL 'quick_sort' USING left_arr, left_size,
+                                         sort-direction,
+                                         left-compares, left-swaps,
+                                         left-passes.
+                CALL 'quick_sort' USING right_arr, right_size,
+                                         sort-direction,
+                                         right-compares, right-swaps,
+                                         right-passes.
+                ADD left-compares TO compare-count.
+                ADD right-compares TO compare-count.
+                ADD left-swaps TO swap-count.
+                ADD right-swaps TO swap-count.
+                ADD left-passes TO pass-count.
+                ADD right-passes TO pass-count.
                 MOVE 1 TO j.
-                PERFORM VARYING i FROM 1 BY 1 UNTIl i > left_size
-                    MOVE left_array(i) TO array(j)
-                    ADD 1 TO j
-                END-PERFORM.
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > center_size
-                    MOVE center_array(i) TO array(j)
-                    ADD 1 TO j
-                END-PERFORM.
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > right_size
-                    MOVE right_array(i) TO array(j)
-                    ADD 1 TO j
-                END-PERFORM.
+                *> ASC: smaller partition first, larger partition last.
+                *> DESC: reverse that, larger partition first.
+                IF sort-direction = "DESC" THEN
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > right_size
+                        MOVE right_rows(i) TO array_rows(j)
+                        ADD 1 TO j
+                    END-PERFORM
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > center_size
+                        MOVE center_rows(i) TO array_rows(j)
+                        ADD 1 TO j
+                    END-PERFORM
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > left_size
+                        MOVE left_rows(i) TO array_rows(j)
+                        ADD 1 TO j
+                    END-PERFORM
+                ELSE
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > left_size
+                        MOVE left_rows(i) TO array_rows(j)
+                        ADD 1 TO j
+                    END-PERFORM
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > center_size
+                        MOVE center_rows(i) TO array_rows(j)
+                        ADD 1 TO j
+                    END-PERFORM
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > right_size
+                        MOVE right_rows(i) TO array_rows(j)
+                        ADD 1 TO j
+                    END-PERFORM
+                END-IF.
             GOBACK.
         END PROGRAM quick_sort.
-            
+
+        *> An iterative Quick Sort, driven by an explicit low/high
+        *> stack instead of recursive CALLs, for batches where an
+        *> already-sorted (worst-case) input would otherwise drive
+        *> the recursive version's call depth too deep.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. quick_sort_iter.
+            DATA DIVISION.
+                LOCAL-STORAGE SECTION.
+                    01 stack_top     PIC 9999 VALUE ZERO.
+                    01 stack_lo.
+                        02 stack_lo_rows OCCURS 1 TO 9999 TIMES
+                                        DEPENDING ON array_size.
+                            03 stack_lo_val PIC 9999.
+                    01 stack_hi.
+                        02 stack_hi_rows OCCURS 1 TO 9999 TIMES
+                                        DEPENDING ON array_size.
+                            03 stack_hi_val PIC 9999.
+                    01 lo            PIC 9999.
+                    01 hi            PIC 9999.
+                    01 left_lo       PIC 9999.
+                    01 left_hi       PIC 9999.
+                    01 right_lo      PIC 9999.
+                    01 right_hi      PIC 9999.
+                    01 pivot_value   PIC S9(9).
+                    01 store_idx     PIC 9999.
+                    01 scan_idx      PIC 9999.
+                    01 partition_at  PIC 9999.
+                    01 temp-row.
+                        02 temp-key PIC S9(9).
+                        02 temp-bal PIC 9(9).
+                LINKAGE SECTION.
+                    01 array_size PIC 9999.
+                    01 the_array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY array_rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON array_size==
+                                      KEY-NAME BY array
+                                      BAL-NAME BY array_bal.
+                    01 sort-direction PIC X(4).
+                    01 compare-count PIC 9(9).
+                    01 swap-count    PIC 9(9).
+                    01 pass-count    PIC 9(9).
+            PROCEDURE DIVISION USING the_array, array_size,
+                                      sort-direction,
+                                      compare-count, swap-count,
+                                      pass-count.
+                MOVE 0 TO compare-count.
+                MOVE 0 TO swap-count.
+                MOVE 0 TO pass-count.
+                IF array_size <= 1 THEN
+                    GOBACK
+                END-IF.
+                MOVE 1 TO lo.
+                MOVE array_size TO hi.
+                PERFORM push_range.
+                PERFORM UNTIL stack_top = 0
+                    PERFORM pop_range
+                    IF lo < hi THEN
+                        ADD 1 TO pass-count
+                        PERFORM partition_array
+                        *> both halves of the partition go back on the
+                        *> stack instead of becoming recursive CALLs
+                        MOVE lo TO left_lo
+                        COMPUTE left_hi = partition_at - 1
+                        COMPUTE right_lo = partition_at + 1
+                        MOVE hi TO right_hi
+                        MOVE right_lo TO lo
+                        MOVE right_hi TO hi
+                        PERFORM push_range
+                        MOVE left_lo TO lo
+                        MOVE left_hi TO hi
+                        PERFORM push_range
+                    END-IF
+                END-PERFORM.
+            GOBACK.
+
+            partition_array.
+                *> Lomuto partition scheme: everything left of
+                *> partition_at ends up smaller than the pivot,
+                *> everything right of it larger.
+                MOVE array(hi) TO pivot_value.
+                MOVE lo TO store_idx.
+                SUBTRACT 1 FROM store_idx.
+                PERFORM VARYING scan_idx FROM lo BY 1
+                                            UNTIL scan_idx >= hi
+                    ADD 1 TO compare-count
+                    IF (sort-direction = "DESC"
+                            AND array(scan_idx) > pivot_value)
+                       OR (sort-direction NOT = "DESC"
+                            AND array(scan_idx) < pivot_value) THEN
+                        ADD 1 TO store_idx
+                        MOVE array_rows(store_idx) TO temp-row
+                        MOVE array_rows(scan_idx) TO array_rows(store_idx)
+                        MOVE temp-row TO array_rows(scan_idx)
+                        ADD 1 TO swap-count
+                    END-IF
+                END-PERFORM.
+                ADD 1 TO store_idx GIVING partition_at.
+                MOVE array_rows(partition_at) TO temp-row.
+                MOVE array_rows(hi) TO array_rows(partition_at).
+                MOVE temp-row TO array_rows(hi).
+                EXIT.
+
+            push_range.
+                ADD 1 TO stack_top.
+                MOVE lo TO stack_lo_val(stack_top).
+                MOVE hi TO stack_hi_val(stack_top).
+                EXIT.
+
+            pop_range.
+                MOVE stack_lo_val(stack_top) TO lo.
+                MOVE stack_hi_val(stack_top) TO hi.
+                SUBTRACT 1 FROM stack_top.
+                EXIT.
+        END PROGRAM quick_sort_iter.
