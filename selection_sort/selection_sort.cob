@@ -1,37 +1,199 @@
 IDENTIFICATION DIVISION.
     PROGRAM-ID. Main.
+    ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            *> permanent copy of the sorted array, written only
+            *> when the SAVE option is passed
+            SELECT OUTPUT-FILE ASSIGN TO "SELECTOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS out-file-status.
+            *> a shared dataset (see dataset_gen.cob) can be read in
+            *> under this name instead of the random fill -- same idea
+            *> as bubble_sort's BUBBLIN
+            SELECT INPUT-FILE ASSIGN TO "SELECTIN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS in-file-status.
     DATA DIVISION.
+        FILE SECTION.
+        FD OUTPUT-FILE.
+        01 output-record.
+            02 out-key PIC S9(9).
+            02 out-bal PIC 9(9).
+        FD INPUT-FILE.
+        01 input-record.
+            02 in-key PIC S9(9).
+            02 in-bal PIC 9(9).
         WORKING-STORAGE SECTION.
-            01 datetime         PIC X(21).
-            01 seed             PIC S9(9) BINARY.
             01 i USAGE IS INDEX.
-            01 array_size PIC 99 VALUE 15.
+            01 array_size PIC 9999 VALUE 15.
+            01 save-flag PIC X(4).
+            01 run-mode PIC X(10).
+            01 out-file-status PIC XX.
+            01 in-file-status PIC XX.
+            *> control-record-driven direction toggle -- see
+            *> common/sort_control.cob
+            01 sort-direction PIC X(4) VALUE "ASC".
+            *> elapsed-time capture -- see common/perf_log.cob
+            01 datetime      PIC X(21).
+            01 start-ts      PIC 9(8).
+            01 end-ts        PIC 9(8).
+            01 elapsed-ts    PIC 9(8).
+            *> each row is a key (e.g. an account number) plus an
+            *> attached payload (e.g. its balance) -- the sort only
+            *> ever orders on the key.
             01 array.
-                02 arr OCCURS 99 TIMES.
-                    03 array_value PIC 99 VALUES LOW-VALUES.
+                COPY "sort_row.cpy" IN "common"
+                    REPLACING ROWS-NAME BY arr
+                              OCCURS-CLAUSE BY ==OCCURS 99 TIMES==
+                              KEY-NAME BY array_value
+                              BAL-NAME BY array_bal.
+            01 compare-count PIC 9(9).
+            01 swap-count    PIC 9(9).
+            01 pass-count    PIC 9(9).
+            01 stat-min      PIC S9(9).
+            01 stat-max      PIC S9(9).
+            01 stat-mean     PIC S9(9)V99.
+            01 stat-total    PIC S9(10).
+            *> run-audit trail -- see common/run_audit.cob
+            01 audit-name    PIC X(8) VALUE "SELCTSRT".
+            01 audit-event   PIC X(5).
+            01 audit-outcome PIC X(8).
     PROCEDURE DIVISION.
-        PERFORM seed_random.
-        *> initialize the array with random values
-        PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
-            *> COMPUTE array_value(i) = FUNCTION RANDOM * (99 - 0 + 1) + 0
-            COMPUTE array_value(i) = FUNCTION RANDOM * 99
-        END-PERFORM.
+        MOVE "START" TO audit-event.
+        MOVE SPACES TO audit-outcome.
+        CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+        PERFORM capture_start.
+        *> ARGUMENT 1 = "SAVE" to persist the sorted array to
+        *> SELECTOUT, an option in addition to the console dump
+        DISPLAY 1 UPON ARGUMENT-NUMBER.
+        ACCEPT save-flag FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO save-flag
+        END-ACCEPT.
+        CALL "sort_control" USING sort-direction.
+        *> ARGUMENT 2 = "FILE" to read a shared dataset off SELECTIN
+        *> (see dataset_gen.cob) instead of the random fill -- the row
+        *> count read then overrides array_size
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT run-mode FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO run-mode
+        END-ACCEPT.
+        IF run-mode = "FILE" THEN
+            PERFORM read_input_file
+        ELSE
+            CALL "random_seed"
+            *> initialize the array with random values
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+                *> signed range so negative keys get exercised too
+                COMPUTE array_value(i) = (FUNCTION RANDOM * 198) - 99
+                    ON SIZE ERROR
+                        MOVE 0 TO array_value(i)
+                END-COMPUTE
+                COMPUTE array_bal(i) = FUNCTION RANDOM * 999999
+            END-PERFORM
+        END-IF.
         PERFORM print_array.
-        CALL "selection_sort" USING array.
+        CALL "selection_sort" USING array, array_size,
+                                     sort-direction,
+                                     compare-count, swap-count,
+                                     pass-count.
         PERFORM print_array.
+        IF save-flag = "SAVE" THEN
+            PERFORM write_output_file
+        END-IF.
+        PERFORM compute_stats.
+        CALL "sort_stats_report" USING stat-min, stat-max,
+                                        stat-mean, compare-count,
+                                        swap-count, pass-count.
+        PERFORM capture_end.
+        CALL "perf_log" USING audit-name, elapsed-ts.
+        MOVE "END" TO audit-event.
+        MOVE "COMPLETE" TO audit-outcome.
+        CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+        *> RETURN-CODE mirrors the JCL step's own completion code --
+        *> see bubble_sort.cob's own mainline
+        MOVE 0 TO RETURN-CODE.
     STOP RUN.
 
+    capture_start.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        MOVE datetime(9:8) TO start-ts.
+        EXIT.
+
+    capture_end.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        MOVE datetime(9:8) TO end-ts.
+        *> runs complete well within the same second in this demo,
+        *> and a midnight rollover is not worth guarding against
+        *> here -- treat a negative delta as zero.
+        IF end-ts >= start-ts THEN
+            SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+        ELSE
+            MOVE 0 TO elapsed-ts
+        END-IF.
+        EXIT.
+
     print_array.
         PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
-            DISPLAY array_value(i) ", " WITH NO ADVANCING
+            DISPLAY array_value(i) "/" array_bal(i) ", " WITH NO ADVANCING
         END-PERFORM.
         DISPLAY SPACE.
         EXIT.
 
-    seed_random.
-        MOVE FUNCTION CURRENT-DATE TO datetime
-        MOVE datetime(8:9) TO seed
-        COMPUTE i = FUNCTION RANDOM (seed)
+    read_input_file.
+        OPEN INPUT INPUT-FILE.
+        IF in-file-status NOT = "00" THEN
+            DISPLAY "SELECTION SORT: unable to open SELECTIN, "
+                    "status " in-file-status
+            MOVE "END" TO audit-event
+            MOVE "ERROR" TO audit-outcome
+            CALL "run_audit" USING audit-name, audit-event,
+                                    audit-outcome
+            MOVE 8 TO RETURN-CODE
+            STOP RUN
+        END-IF.
+        MOVE 0 TO array_size.
+        PERFORM UNTIL array_size >= 99
+            READ INPUT-FILE
+                AT END
+                    EXIT PERFORM
+            END-READ
+            ADD 1 TO array_size
+            MOVE in-key TO array_value(array_size)
+            MOVE in-bal TO array_bal(array_size)
+        END-PERFORM.
+        CLOSE INPUT-FILE.
+        EXIT.
+
+    write_output_file.
+        OPEN OUTPUT OUTPUT-FILE.
+        IF out-file-status NOT = "00" THEN
+            DISPLAY "SELECTION SORT: unable to open SELECTOUT, "
+                    "status " out-file-status
+        ELSE
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+                MOVE array_value(i) TO out-key
+                MOVE array_bal(i)   TO out-bal
+                WRITE output-record
+            END-PERFORM
+            CLOSE OUTPUT-FILE
+        END-IF.
+        EXIT.
+
+    compute_stats.
+        MOVE array_value(1) TO stat-min.
+        MOVE array_value(1) TO stat-max.
+        MOVE 0 TO stat-total.
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+            IF array_value(i) < stat-min THEN
+                MOVE array_value(i) TO stat-min
+            END-IF
+            IF array_value(i) > stat-max THEN
+                MOVE array_value(i) TO stat-max
+            END-IF
+            ADD array_value(i) TO stat-total
+        END-PERFORM.
+        COMPUTE stat-mean = stat-total / array_size.
         EXIT.
 END PROGRAM Main.
 
@@ -42,40 +204,60 @@ IDENTIFICATION DIVISION.
             01 i USAGE IS INDEX.
             01 j USAGE IS INDEX.
             01 k USAGE IS INDEX.
-            01 temp PIC 99 COMP.
-            01 array_size PIC 99 COMP.
-            01 min_value PIC 99 COMP VALUE 0.
+            01 temp-row.
+                02 temp-key PIC S9(9).
+                02 temp-bal PIC 9(9).
+            01 min_value PIC S9(9) COMP VALUE 0.
             01 min_idx USAGE IS INDEX.
             01 swaped PIC 99 VALUE 1.
         LINKAGE SECTION.
             01 the_array.
-                02 arr OCCURS 99 TIMES.
-                    03 array PIC 99.
-    PROCEDURE DIVISION USING the_array.
-        PERFORM get_array_size.
+                COPY "sort_row.cpy" IN "common"
+                    REPLACING ROWS-NAME BY arr
+                              OCCURS-CLAUSE BY
+                                  ==OCCURS 1 TO 9999 TIMES
+                                      DEPENDING ON array_size==
+                              KEY-NAME BY array
+                              BAL-NAME BY array_bal.
+            01 array_size PIC 9999.
+            01 sort-direction PIC X(4).
+            01 compare-count PIC 9(9).
+            01 swap-count    PIC 9(9).
+            01 pass-count    PIC 9(9).
+    PROCEDURE DIVISION USING the_array, array_size,
+                              sort-direction,
+                              compare-count, swap-count,
+                              pass-count.
         *> Do the sorting
+        MOVE 0 TO compare-count.
+        MOVE 0 TO swap-count.
+        MOVE 0 TO pass-count.
         PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+            ADD 1 TO pass-count
             MOVE array(i) TO min_value
             MOVE i TO min_idx
             ADD 1 TO i GIVING k
             PERFORM VARYING j FROM k BY 1 UNTIL j > array_size
-                IF array(j) < min_value
-                    MOVE array(j) TO min_value
-                    MOVE j TO min_idx
+                ADD 1 TO compare-count
+                IF sort-direction = "DESC"
+                    IF array(j) > min_value
+                        MOVE array(j) TO min_value
+                        MOVE j TO min_idx
+                    END-IF
+                ELSE
+                    IF array(j) < min_value
+                        MOVE array(j) TO min_value
+                        MOVE j TO min_idx
+                    END-IF
                 END-IF
             END-PERFORM
-            IF min_value < array(i) THEN
-                MOVE array(i) TO temp
-                MOVE array(min_idx) TO array(i)
-                MOVE temp TO array(min_idx)
+            IF (sort-direction = "DESC" AND min_value > array(i))
+               OR (sort-direction NOT = "DESC" AND min_value < array(i)) THEN
+                MOVE arr(i) TO temp-row
+                MOVE arr(min_idx) TO arr(i)
+                MOVE temp-row TO arr(min_idx)
+                ADD 1 TO swap-count
             END-IF
         END-PERFORM
         GOBACK.
-    get_array_size.
-        MOVE 1 TO i.
-        PERFORM UNTIL array(i) = LOW-VALUES
-            ADD 1 TO i
-        END-PERFORM.
-        SUBTRACT 1 FROM i GIVING array_size.
-        EXIT.
 END PROGRAM selection_sort.
