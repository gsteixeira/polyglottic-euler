@@ -1,40 +1,273 @@
         *> Insertion Sort in Cobol
         IDENTIFICATION DIVISION.
             PROGRAM-ID. Main.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    *> permanent copy of the sorted array, written only
+                    *> when the SAVE option is passed -- see
+                    *> bubble_sort's own BUBBLIN/BUBBLOUT for the
+                    *> sibling read/write pair this follows
+                    SELECT OUTPUT-FILE ASSIGN TO "INSERTOUT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS out-file-status.
+                    *> a shared dataset (see dataset_gen.cob) can be
+                    *> read in under this name instead of the random
+                    *> fill -- same idea as bubble_sort's BUBBLIN
+                    SELECT INPUT-FILE ASSIGN TO "INSERTIN"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS in-file-status.
             DATA DIVISION.
+                FILE SECTION.
+                FD OUTPUT-FILE.
+                01 output-record.
+                    02 out-key PIC S9(9).
+                    02 out-bal PIC 9(9).
+                FD INPUT-FILE.
+                01 input-record.
+                    02 in-key PIC S9(9).
+                    02 in-bal PIC 9(9).
                 WORKING-STORAGE SECTION.
-                    01 datetime         PIC X(21).
-                    01 seed             PIC S9(9) BINARY.
                     01 i USAGE IS INDEX.
                     01 array_size PIC 9999 VALUE 15.
+                    01 parm-size PIC X(4).
+                    01 parm-size-num PIC 9999.
+                    01 save-flag PIC X(4).
+                    01 run-mode PIC X(10).
+                    01 in-file-status PIC XX.
+                    01 row-count PIC 9999.
+                    *> control-record-driven direction toggle -- see
+                    *> common/sort_control.cob
+                    01 sort-direction PIC X(4) VALUE "ASC".
+                    01 out-file-status PIC XX.
+                    *> elapsed-time capture -- see common/perf_log.cob
+                    01 datetime        PIC X(21).
+                    01 start-ts        PIC 9(8).
+                    01 end-ts          PIC 9(8).
+                    01 elapsed-ts      PIC 9(8).
+                    *> each row is a key (e.g. an account number) plus
+                    *> an attached payload (e.g. its balance) -- the
+                    *> sort only ever orders on the key. the row shape
+                    *> comes from the shared copybook (signed key, so
+                    *> negative values sort correctly too).
                     01 array.
-                        02 arr OCCURS 99 TIMES.
-                            *> 03 array_value PIC 99 VALUES LOW-VALUES.
-                            03 array_value PIC 9(9) COMP VALUES LOW-VALUES.
-                    01 array_tx PIC 99 USAGE IS DISPLAY.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY arr
+                                      OCCURS-CLAUSE BY ==OCCURS 99 TIMES==
+                                      KEY-NAME BY array_value
+                                      BAL-NAME BY array_bal.
+                    01 array_tx PIC S9(9) USAGE IS DISPLAY.
+                    01 array_bal_tx PIC 9(9) USAGE IS DISPLAY.
+                    01 summary-count    PIC 9(4) COMP.
+                    01 summary-distinct PIC 9(4) COMP.
+                    01 summary-min      PIC S9(9) COMP.
+                    01 summary-max      PIC S9(9) COMP.
+                    01 prior-value      PIC S9(9) COMP.
+                    01 compare-count PIC 9(9).
+                    01 swap-count    PIC 9(9).
+                    01 pass-count    PIC 9(9).
+                    01 stat-min      PIC S9(9).
+                    01 stat-max      PIC S9(9).
+                    01 stat-mean     PIC S9(9)V99.
+                    01 stat-total    PIC S9(10).
+                    *> run-audit trail -- see common/run_audit.cob
+                    01 audit-name    PIC X(8) VALUE "INSERT".
+                    01 audit-event   PIC X(5).
+                    01 audit-outcome PIC X(8).
             PROCEDURE DIVISION.
-                PERFORM seed_random.
-                *> initialize the array with random values
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i >= array_size
-                    COMPUTE array_value(i) = FUNCTION RANDOM * 99
-                END-PERFORM.
+                MOVE "START" TO audit-event.
+                MOVE SPACES TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                PERFORM capture_start.
+                *> the record count normally comes in as a JCL PARM;
+                *> fall back to the original demo size of 15 when none
+                *> is supplied, so ad-hoc console runs still work.
+                DISPLAY 1 UPON ARGUMENT-NUMBER.
+                ACCEPT parm-size FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO parm-size
+                END-ACCEPT.
+                IF parm-size NOT = SPACES THEN
+                    MOVE FUNCTION NUMVAL(parm-size) TO parm-size-num
+                    IF parm-size-num > 0 AND parm-size-num <= 99 THEN
+                        MOVE parm-size-num TO array_size
+                    END-IF
+                END-IF.
+                *> ARGUMENT 2 = "SAVE" to persist the sorted array to
+                *> INSERTOUT, an option in addition to the console dump
+                DISPLAY 2 UPON ARGUMENT-NUMBER.
+                ACCEPT save-flag FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO save-flag
+                END-ACCEPT.
+                CALL "sort_control" USING sort-direction.
+                *> ARGUMENT 3 = "FILE" to read a shared dataset off
+                *> INSERTIN (see dataset_gen.cob) instead of the random
+                *> fill -- the row count read then overrides parm-size
+                DISPLAY 3 UPON ARGUMENT-NUMBER.
+                ACCEPT run-mode FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO run-mode
+                END-ACCEPT.
+                IF run-mode = "FILE" THEN
+                    PERFORM read_input_file
+                ELSE
+                    CALL "random_seed"
+                    *> initialize the array with random values
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i >= array_size
+                        *> signed range so negative keys get exercised
+                        *> too
+                        COMPUTE array_value(i) =
+                                (FUNCTION RANDOM * 198) - 99
+                            ON SIZE ERROR
+                                MOVE 0 TO array_value(i)
+                        END-COMPUTE
+                        COMPUTE array_bal(i) = FUNCTION RANDOM * 999999
+                    END-PERFORM
+                END-IF.
                 PERFORM print_array.
-                CALL "insertion_sort" USING array, array_size.
+                CALL "insertion_sort" USING array, array_size,
+                                             sort-direction,
+                                             compare-count, swap-count,
+                                             pass-count.
                 PERFORM print_array.
+                IF save-flag = "SAVE" THEN
+                    PERFORM write_output_file
+                END-IF.
+                PERFORM summarize_array.
+                PERFORM compute_stats.
+                CALL "sort_stats_report" USING stat-min, stat-max,
+                                                stat-mean, compare-count,
+                                                swap-count, pass-count.
+                PERFORM capture_end.
+                CALL "perf_log" USING audit-name, elapsed-ts.
+                MOVE "END" TO audit-event.
+                MOVE "COMPLETE" TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                *> RETURN-CODE mirrors the JCL step's own completion
+                *> code -- see bubble_sort.cob's own mainline
+                MOVE 0 TO RETURN-CODE.
             STOP RUN.
 
+            capture_start.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO start-ts.
+                EXIT.
+
+            capture_end.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO end-ts.
+                *> runs complete well within the same second in this
+                *> demo, and a midnight rollover is not worth guarding
+                *> against here -- treat a negative delta as zero.
+                IF end-ts >= start-ts THEN
+                    SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+                ELSE
+                    MOVE 0 TO elapsed-ts
+                END-IF.
+                EXIT.
+
+            read_input_file.
+                OPEN INPUT INPUT-FILE.
+                IF in-file-status NOT = "00" THEN
+                    DISPLAY "INSERTION SORT: unable to open INSERTIN, "
+                            "status " in-file-status
+                    MOVE "END" TO audit-event
+                    MOVE "ERROR" TO audit-outcome
+                    CALL "run_audit" USING audit-name, audit-event,
+                                            audit-outcome
+                    MOVE 8 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                MOVE 0 TO row-count.
+                *> array/array_bal is a fixed OCCURS 99 TIMES table (see
+                *> the sort_row.cpy call site above) -- array_size below
+                *> is row-count + 1, so the read must stop one row
+                *> earlier than the table's last slot or a larger input
+                *> file drives array_size one past the table's actual
+                *> 99-slot allocation
+                PERFORM UNTIL row-count >= 98
+                    READ INPUT-FILE
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    ADD 1 TO row-count
+                    MOVE in-key TO array_value(row-count)
+                    MOVE in-bal TO array_bal(row-count)
+                END-PERFORM.
+                CLOSE INPUT-FILE.
+                *> array_size follows this program's own convention of
+                *> meaning "one past the last element" (see parm-size
+                *> above), so the later loops that go UNTIL i >= array_size
+                *> still walk every row just read
+                COMPUTE array_size = row-count + 1.
+                EXIT.
+
+            write_output_file.
+                OPEN OUTPUT OUTPUT-FILE.
+                IF out-file-status NOT = "00" THEN
+                    DISPLAY "INSERTION SORT: unable to open INSERTOUT, "
+                            "status " out-file-status
+                ELSE
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i >= array_size
+                        MOVE array_value(i) TO out-key
+                        MOVE array_bal(i)   TO out-bal
+                        WRITE output-record
+                    END-PERFORM
+                    CLOSE OUTPUT-FILE
+                END-IF.
+                EXIT.
+
+            compute_stats.
+                MOVE array_value(1) TO stat-min.
+                MOVE array_value(1) TO stat-max.
+                MOVE 0 TO stat-total.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i >= array_size
+                    IF array_value(i) < stat-min THEN
+                        MOVE array_value(i) TO stat-min
+                    END-IF
+                    IF array_value(i) > stat-max THEN
+                        MOVE array_value(i) TO stat-max
+                    END-IF
+                    ADD array_value(i) TO stat-total
+                END-PERFORM.
+                COMPUTE stat-mean = stat-total / array_size.
+                EXIT.
+
             print_array.
                 PERFORM VARYING i FROM 1 BY 1 UNTIL i >= array_size
                     MOVE array_value(i) TO array_tx
-                    DISPLAY array_tx ", " WITH NO ADVANCING
+                    MOVE array_bal(i) TO array_bal_tx
+                    DISPLAY array_tx "/" array_bal_tx ", " WITH NO ADVANCING
                 END-PERFORM.
                 DISPLAY SPACE.
                 EXIT.
 
-            seed_random.
-                MOVE FUNCTION CURRENT-DATE TO datetime
-                MOVE datetime(8:9) TO seed
-                COMPUTE i = FUNCTION RANDOM (seed)
+            summarize_array.
+                *> control totals over the sorted array: count, distinct
+                *> count, min and max -- a quick way to eyeball whether a
+                *> batch has the duplicate keys we expect.
+                MOVE 0 TO summary-count.
+                MOVE 0 TO summary-distinct.
+                MOVE array_value(1) TO summary-min.
+                MOVE array_value(1) TO summary-max.
+                MOVE array_value(1) TO prior-value.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i >= array_size
+                    ADD 1 TO summary-count
+                    IF array_value(i) < summary-min THEN
+                        MOVE array_value(i) TO summary-min
+                    END-IF
+                    IF array_value(i) > summary-max THEN
+                        MOVE array_value(i) TO summary-max
+                    END-IF
+                    IF i = 1 OR array_value(i) NOT = prior-value THEN
+                        ADD 1 TO summary-distinct
+                    END-IF
+                    MOVE array_value(i) TO prior-value
+                END-PERFORM.
+                DISPLAY "COUNT: " summary-count
+                        " DISTINCT: " summary-distinct
+                        " MIN: " summary-min
+                        " MAX: " summary-max.
                 EXIT.
         END PROGRAM Main.
 
@@ -47,24 +280,53 @@
                     01 j USAGE IS INDEX.
                     01 k USAGE IS INDEX.
                     01 swaped PIC 9 VALUE 1.
-                    01 temp PIC 9999.
+                    01 temp-row.
+                        02 temp-key PIC S9(9).
+                        02 temp-bal PIC 9(9).
                 LINKAGE SECTION.
                     01 array_size PIC 9999.
                     01 the_array.
-                        02 arr_rows OCCURS 1 TO 9999 TIMES
-                                    DEPENDING ON array_size.
-                            03 array PIC 9(9) COMP.
-            PROCEDURE DIVISION USING the_array, array_size.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY arr_rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON array_size==
+                                      KEY-NAME BY array
+                                      BAL-NAME BY array_bal.
+                    01 sort-direction PIC X(4).
+                    01 compare-count PIC 9(9).
+                    01 swap-count    PIC 9(9).
+                    01 pass-count    PIC 9(9).
+            PROCEDURE DIVISION USING the_array, array_size,
+                                      sort-direction,
+                                      compare-count, swap-count,
+                                      pass-count.
+                MOVE 0 TO compare-count.
+                MOVE 0 TO swap-count.
+                MOVE 0 TO pass-count.
                 PERFORM VARYING i FROM 1 BY 1 UNTIL i >= array_size
                                                     OR swaped = 0
                     MOVE 0 TO swaped
+                    ADD 1 TO pass-count
                     PERFORM VARYING j FROM array_size BY -1 UNTIL j <= i
                         SUBTRACT 1 FROM j GIVING k
-                        IF array(j) < array(k) THEN
-                            MOVE array(j) TO temp
-                            MOVE array(k) TO array(j)
-                            MOVE temp TO array(k)
-                            MOVE 1 TO swaped
+                        ADD 1 TO compare-count
+                        IF sort-direction = "DESC" THEN
+                            IF array(j) > array(k) THEN
+                                MOVE arr_rows(j) TO temp-row
+                                MOVE arr_rows(k) TO arr_rows(j)
+                                MOVE temp-row TO arr_rows(k)
+                                MOVE 1 TO swaped
+                                ADD 1 TO swap-count
+                            END-IF
+                        ELSE
+                            IF array(j) < array(k) THEN
+                                MOVE arr_rows(j) TO temp-row
+                                MOVE arr_rows(k) TO arr_rows(j)
+                                MOVE temp-row TO arr_rows(k)
+                                MOVE 1 TO swaped
+                                ADD 1 TO swap-count
+                            END-IF
                         END-IF
                     END-PERFORM
                 END-PERFORM.
