@@ -0,0 +1,318 @@
+        *> SORT-BENCHMARK driver -- loads one dataset and feeds it to
+        *> all five sort demos in turn, so the elapsed time and the
+        *> compare/swap/pass counts can be judged side by side instead
+        *> of eyeballing one algorithm's console dump at a time.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. Main.
+            AUTHOR. Gustavo Selbach Teixeira.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    *> permanent copy of the benchmark's sorted dataset,
+                    *> written only when the SAVE option is passed --
+                    *> the merge sort result is used since merge sort is
+                    *> also the yardstick sort_reconcile checks against
+                    SELECT OUTPUT-FILE ASSIGN TO "BENCHOUT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS out-file-status.
+            DATA DIVISION.
+                FILE SECTION.
+                FD OUTPUT-FILE.
+                01 output-record.
+                    02 out-key PIC S9(9).
+                    02 out-bal PIC 9(9).
+                WORKING-STORAGE SECTION.
+                    01 save-flag        PIC X(4).
+                    01 out-file-status  PIC XX.
+                    01 datetime         PIC X(21).
+                    01 start-ts         PIC 9(8).
+                    01 end-ts           PIC 9(8).
+                    01 elapsed-ts       PIC 9(8).
+                    *> whole-run elapsed time -- see common/perf_log.cob
+                    01 run-start-ts     PIC 9(8).
+                    01 run-end-ts       PIC 9(8).
+                    01 run-elapsed-ts   PIC 9(8).
+                    01 i USAGE IS INDEX.
+                    *> bubble_sort's n_terms is hard-wired to 10, so the
+                    *> whole benchmark runs on a 10-element dataset --
+                    *> the same values, copied into each algorithm's own
+                    *> array layout, to keep the comparison fair.
+                    01 ds-size          PIC 9999 VALUE 10.
+                    01 sel-size         PIC 99   VALUE 10.
+                    01 master-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY master-rows
+                                      OCCURS-CLAUSE BY ==OCCURS 10 TIMES==
+                                      KEY-NAME BY master-value
+                                      BAL-NAME BY master-bal.
+                    01 bn-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY bn-rows
+                                      OCCURS-CLAUSE BY ==OCCURS 10 TIMES==
+                                      KEY-NAME BY bn-value
+                                      BAL-NAME BY bn-bal.
+                    01 ins-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY ins-rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON ds-size==
+                                      KEY-NAME BY ins-value
+                                      BAL-NAME BY ins-bal.
+                    01 mrg-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY mrg-rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON ds-size==
+                                      KEY-NAME BY mrg-value
+                                      BAL-NAME BY mrg-bal.
+                    01 qk-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY qk-rows
+                                      OCCURS-CLAUSE BY
+                                          ==OCCURS 1 TO 9999 TIMES
+                                              DEPENDING ON ds-size==
+                                      KEY-NAME BY qk-value
+                                      BAL-NAME BY qk-bal.
+                    01 sel-array.
+                        COPY "sort_row.cpy" IN "common"
+                            REPLACING ROWS-NAME BY sel-rows
+                                      OCCURS-CLAUSE BY ==OCCURS 99 TIMES==
+                                      KEY-NAME BY sel-value
+                                      BAL-NAME BY sel-bal.
+                    01 sort-direction PIC X(4) VALUE "ASC".
+                    01 algo-name      PIC X(20).
+                    01 compare-count  PIC 9(9).
+                    01 swap-count     PIC 9(9).
+                    01 pass-count     PIC 9(9).
+                    01 stat-min       PIC S9(9).
+                    01 stat-max       PIC S9(9).
+                    01 stat-mean      PIC S9(9)V99.
+                    01 stat-total     PIC S9(10).
+                    *> run-audit trail -- see common/run_audit.cob
+                    01 audit-name     PIC X(8) VALUE "SRTBENCH".
+                    01 audit-event    PIC X(5).
+                    01 audit-outcome  PIC X(8).
+            PROCEDURE DIVISION.
+                MOVE "START" TO audit-event.
+                MOVE SPACES TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                *> ARGUMENT 1 = "SAVE" to persist the merge sort result
+                *> to BENCHOUT, an option in addition to the console dump
+                DISPLAY 1 UPON ARGUMENT-NUMBER.
+                ACCEPT save-flag FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO save-flag
+                END-ACCEPT.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO run-start-ts.
+                CALL "random_seed".
+                PERFORM build_dataset.
+                DISPLAY "SORT-BENCHMARK: " ds-size
+                        " elements, same dataset, five algorithms".
+                PERFORM run_bubble_sort.
+                PERFORM run_insertion_sort.
+                PERFORM run_merge_sort.
+                PERFORM run_quick_sort.
+                PERFORM run_selection_sort.
+                IF save-flag = "SAVE" THEN
+                    PERFORM write_output_file
+                END-IF.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO run-end-ts.
+                IF run-end-ts >= run-start-ts THEN
+                    SUBTRACT run-start-ts FROM run-end-ts
+                        GIVING run-elapsed-ts
+                ELSE
+                    MOVE 0 TO run-elapsed-ts
+                END-IF.
+                CALL "perf_log" USING audit-name, run-elapsed-ts.
+                MOVE "END" TO audit-event.
+                MOVE "COMPLETE" TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                MOVE 0 TO RETURN-CODE.
+            STOP RUN.
+
+            write_output_file.
+                OPEN OUTPUT OUTPUT-FILE.
+                IF out-file-status NOT = "00" THEN
+                    DISPLAY "SORT-BENCHMARK: unable to open BENCHOUT, "
+                            "status " out-file-status
+                ELSE
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                        MOVE mrg-value(i) TO out-key
+                        MOVE mrg-bal(i)   TO out-bal
+                        WRITE output-record
+                    END-PERFORM
+                    CLOSE OUTPUT-FILE
+                END-IF.
+                EXIT.
+
+            build_dataset.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                    *> signed range so negative keys get exercised too
+                    COMPUTE master-value(i) = (FUNCTION RANDOM * 198) - 99
+                        ON SIZE ERROR
+                            MOVE 0 TO master-value(i)
+                    END-COMPUTE
+                    COMPUTE master-bal(i) = FUNCTION RANDOM * 999999
+                    MOVE master-value(i) TO bn-value(i)
+                    MOVE master-bal(i)   TO bn-bal(i)
+                    MOVE master-value(i) TO ins-value(i)
+                    MOVE master-bal(i)   TO ins-bal(i)
+                    MOVE master-value(i) TO mrg-value(i)
+                    MOVE master-bal(i)   TO mrg-bal(i)
+                    MOVE master-value(i) TO qk-value(i)
+                    MOVE master-bal(i)   TO qk-bal(i)
+                    MOVE master-value(i) TO sel-value(i)
+                    MOVE master-bal(i)   TO sel-bal(i)
+                END-PERFORM.
+                EXIT.
+
+            run_bubble_sort.
+                MOVE "BUBBLE SORT" TO algo-name.
+                PERFORM capture_start.
+                CALL "bubble_sort" USING bn-array, sort-direction,
+                                          compare-count, swap-count,
+                                          pass-count.
+                PERFORM capture_end.
+                MOVE bn-value(1) TO stat-min.
+                MOVE bn-value(1) TO stat-max.
+                MOVE 0 TO stat-total.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                    IF bn-value(i) < stat-min THEN
+                        MOVE bn-value(i) TO stat-min
+                    END-IF
+                    IF bn-value(i) > stat-max THEN
+                        MOVE bn-value(i) TO stat-max
+                    END-IF
+                    ADD bn-value(i) TO stat-total
+                END-PERFORM.
+                COMPUTE stat-mean = stat-total / ds-size.
+                PERFORM report_result.
+                EXIT.
+
+            run_insertion_sort.
+                MOVE "INSERTION SORT" TO algo-name.
+                PERFORM capture_start.
+                CALL "insertion_sort" USING ins-array, ds-size,
+                                             sort-direction,
+                                             compare-count, swap-count,
+                                             pass-count.
+                PERFORM capture_end.
+                MOVE ins-value(1) TO stat-min.
+                MOVE ins-value(1) TO stat-max.
+                MOVE 0 TO stat-total.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                    IF ins-value(i) < stat-min THEN
+                        MOVE ins-value(i) TO stat-min
+                    END-IF
+                    IF ins-value(i) > stat-max THEN
+                        MOVE ins-value(i) TO stat-max
+                    END-IF
+                    ADD ins-value(i) TO stat-total
+                END-PERFORM.
+                COMPUTE stat-mean = stat-total / ds-size.
+                PERFORM report_result.
+                EXIT.
+
+            run_merge_sort.
+                MOVE "MERGE SORT" TO algo-name.
+                PERFORM capture_start.
+                CALL "merge_sort" USING mrg-array, ds-size,
+                                         sort-direction,
+                                         compare-count, swap-count,
+                                         pass-count.
+                PERFORM capture_end.
+                MOVE mrg-value(1) TO stat-min.
+                MOVE mrg-value(1) TO stat-max.
+                MOVE 0 TO stat-total.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                    IF mrg-value(i) < stat-min THEN
+                        MOVE mrg-value(i) TO stat-min
+                    END-IF
+                    IF mrg-value(i) > stat-max THEN
+                        MOVE mrg-value(i) TO stat-max
+                    END-IF
+                    ADD mrg-value(i) TO stat-total
+                END-PERFORM.
+                COMPUTE stat-mean = stat-total / ds-size.
+                PERFORM report_result.
+                EXIT.
+
+            run_quick_sort.
+                MOVE "QUICK SORT" TO algo-name.
+                PERFORM capture_start.
+                CALL "quick_sort" USING qk-array, ds-size,
+                                         sort-direction,
+                                         compare-count, swap-count,
+                                         pass-count.
+                PERFORM capture_end.
+                MOVE qk-value(1) TO stat-min.
+                MOVE qk-value(1) TO stat-max.
+                MOVE 0 TO stat-total.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                    IF qk-value(i) < stat-min THEN
+                        MOVE qk-value(i) TO stat-min
+                    END-IF
+                    IF qk-value(i) > stat-max THEN
+                        MOVE qk-value(i) TO stat-max
+                    END-IF
+                    ADD qk-value(i) TO stat-total
+                END-PERFORM.
+                COMPUTE stat-mean = stat-total / ds-size.
+                PERFORM report_result.
+                EXIT.
+
+            run_selection_sort.
+                MOVE "SELECTION SORT" TO algo-name.
+                PERFORM capture_start.
+                CALL "selection_sort" USING sel-array, sel-size,
+                                             sort-direction,
+                                             compare-count, swap-count,
+                                             pass-count.
+                PERFORM capture_end.
+                MOVE sel-value(1) TO stat-min.
+                MOVE sel-value(1) TO stat-max.
+                MOVE 0 TO stat-total.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > ds-size
+                    IF sel-value(i) < stat-min THEN
+                        MOVE sel-value(i) TO stat-min
+                    END-IF
+                    IF sel-value(i) > stat-max THEN
+                        MOVE sel-value(i) TO stat-max
+                    END-IF
+                    ADD sel-value(i) TO stat-total
+                END-PERFORM.
+                COMPUTE stat-mean = stat-total / ds-size.
+                PERFORM report_result.
+                EXIT.
+
+            report_result.
+                DISPLAY "-- " algo-name " --".
+                DISPLAY "  ELAPSED...: " elapsed-ts " (hh/mm/ss/hh)".
+                CALL "sort_stats_report" USING stat-min, stat-max,
+                                                stat-mean, compare-count,
+                                                swap-count, pass-count.
+                EXIT.
+
+            capture_start.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO start-ts.
+                EXIT.
+
+            capture_end.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO end-ts.
+                *> runs complete well within the same second in this
+                *> demo, and a midnight rollover is not worth guarding
+                *> against here -- treat a negative delta as zero.
+                IF end-ts >= start-ts THEN
+                    SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+                ELSE
+                    MOVE 0 TO elapsed-ts
+                END-IF.
+                EXIT.
+        END PROGRAM Main.
