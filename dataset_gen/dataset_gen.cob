@@ -0,0 +1,182 @@
+    IDENTIFICATION DIVISION.
+        PROGRAM-ID. Main.
+        AUTHOR. Gustavo Selbach Teixeira.
+        DATE-WRITTEN. 2026-08-09.
+        *> Writes one random key+balance dataset, in the same two-field
+        *> shape as BUBBLIN (see bubble_sort.cob's read_input_file and
+        *> common/sort_row.cpy), out under every sort program's own
+        *> input DD name at once -- BUBBLIN, INSERTIN, MERGEIN, QUICKIN
+        *> and SELECTIN all come out identical, which is the point:
+        *> comparing the five algorithms honestly means starting every
+        *> one of them from the same data, not five separate random
+        *> fills. (A single dynamically-ASSIGNed output file, chosen by
+        *> an ARGUMENT-VALUE, was tried first and dropped -- this
+        *> runtime's IBM-dialect ASSIGN clause resolves a data-name
+        *> target from an environment variable of that same name, not
+        *> from the field's runtime content, so a run-time-supplied
+        *> file name never actually took effect. Five literal ASSIGN
+        *> clauses, one per sort program's own DD name, sidestep that
+        *> and match how every other file in this suite is already
+        *> declared.)
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT BUBBLE-FILE ASSIGN TO "BUBBLIN"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS bubble-file-status.
+                SELECT INSERT-FILE ASSIGN TO "INSERTIN"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS insert-file-status.
+                SELECT MERGE-FILE ASSIGN TO "MERGEIN"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS merge-file-status.
+                SELECT QUICK-FILE ASSIGN TO "QUICKIN"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS quick-file-status.
+                SELECT SELECTION-FILE ASSIGN TO "SELECTIN"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS selection-file-status.
+        DATA DIVISION.
+            FILE SECTION.
+            FD BUBBLE-FILE.
+            01 bubble-record.
+                02 bubble-key PIC S9(9).
+                02 bubble-bal PIC 9(9).
+            FD INSERT-FILE.
+            01 insert-record.
+                02 insert-key PIC S9(9).
+                02 insert-bal PIC 9(9).
+            FD MERGE-FILE.
+            01 merge-record.
+                02 merge-key PIC S9(9).
+                02 merge-bal PIC 9(9).
+            FD QUICK-FILE.
+            01 quick-record.
+                02 quick-key PIC S9(9).
+                02 quick-bal PIC 9(9).
+            FD SELECTION-FILE.
+            01 selection-record.
+                02 selection-key PIC S9(9).
+                02 selection-bal PIC 9(9).
+            WORKING-STORAGE SECTION.
+                01 bubble-file-status    PIC XX.
+                01 insert-file-status    PIC XX.
+                01 merge-file-status     PIC XX.
+                01 quick-file-status     PIC XX.
+                01 selection-file-status PIC XX.
+                01 record-count     PIC 9(9) VALUE 10.
+                01 arg-value        PIC X(18).
+                01 row-key          PIC S9(9).
+                01 row-bal          PIC 9(9).
+                01 i                USAGE IS INDEX.
+                *> run-audit trail -- see common/run_audit.cob
+                01 audit-name       PIC X(8) VALUE "DATAGEN".
+                01 audit-event      PIC X(5).
+                01 audit-outcome    PIC X(8).
+                *> mirrors the JCL step's own completion code (see
+                *> bubble_sort.cob's own mainline)
+                01 exit-code        PIC S9(4) COMP VALUE 0.
+        PROCEDURE DIVISION.
+            mainline.
+                MOVE "START" TO audit-event.
+                MOVE SPACES TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                *> ARGUMENT 1 = how many rows to generate, instead of
+                *> the default 10 (bubble_sort's array is a fixed
+                *> OCCURS 10, so anything larger only benefits the
+                *> other four sort programs' runtime array_size)
+                DISPLAY 1 UPON ARGUMENT-NUMBER.
+                ACCEPT arg-value FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO arg-value
+                END-ACCEPT.
+                IF arg-value NOT = SPACES THEN
+                    MOVE FUNCTION NUMVAL(arg-value) TO record-count
+                END-IF.
+                CALL "random_seed".
+                PERFORM open_all_files.
+                *> RETURN-CODE mirrors the JCL step's own completion
+                *> code -- see bubble_sort.cob's own mainline. A failed
+                *> open here is fatal (no dataset means no sort program
+                *> downstream has anything to read), unlike a checkpoint
+                *> or partial-result file elsewhere in the suite whose
+                *> absence just means "no earlier run to resume from".
+                IF bubble-file-status NOT = "00"
+                   OR insert-file-status NOT = "00"
+                   OR merge-file-status NOT = "00"
+                   OR quick-file-status NOT = "00"
+                   OR selection-file-status NOT = "00" THEN
+                    MOVE "END" TO audit-event
+                    MOVE "ERROR" TO audit-outcome
+                    CALL "run_audit" USING audit-name, audit-event,
+                                            audit-outcome
+                    MOVE 8 TO exit-code
+                ELSE
+                    PERFORM write_row VARYING i FROM 1 BY 1
+                            UNTIL i > record-count
+                    PERFORM close_all_files
+                    DISPLAY "DATASET_GEN: " record-count
+                            " row(s) written to BUBBLIN, INSERTIN, "
+                            "MERGEIN, QUICKIN and SELECTIN"
+                    MOVE "END" TO audit-event
+                    MOVE "COMPLETE" TO audit-outcome
+                    CALL "run_audit" USING audit-name, audit-event,
+                                            audit-outcome
+                END-IF.
+            GOBACK RETURNING exit-code.
+
+            open_all_files.
+                OPEN OUTPUT BUBBLE-FILE.
+                IF bubble-file-status NOT = "00" THEN
+                    DISPLAY "DATASET_GEN: unable to open BUBBLIN, "
+                            "status " bubble-file-status
+                END-IF.
+                OPEN OUTPUT INSERT-FILE.
+                IF insert-file-status NOT = "00" THEN
+                    DISPLAY "DATASET_GEN: unable to open INSERTIN, "
+                            "status " insert-file-status
+                END-IF.
+                OPEN OUTPUT MERGE-FILE.
+                IF merge-file-status NOT = "00" THEN
+                    DISPLAY "DATASET_GEN: unable to open MERGEIN, "
+                            "status " merge-file-status
+                END-IF.
+                OPEN OUTPUT QUICK-FILE.
+                IF quick-file-status NOT = "00" THEN
+                    DISPLAY "DATASET_GEN: unable to open QUICKIN, "
+                            "status " quick-file-status
+                END-IF.
+                OPEN OUTPUT SELECTION-FILE.
+                IF selection-file-status NOT = "00" THEN
+                    DISPLAY "DATASET_GEN: unable to open SELECTIN, "
+                            "status " selection-file-status
+                END-IF.
+                EXIT.
+
+            close_all_files.
+                CLOSE BUBBLE-FILE.
+                CLOSE INSERT-FILE.
+                CLOSE MERGE-FILE.
+                CLOSE QUICK-FILE.
+                CLOSE SELECTION-FILE.
+                EXIT.
+
+            write_row.
+                *> same signed-key / unsigned-balance range as
+                *> bubble_sort's own random fill
+                COMPUTE row-key =
+                        (FUNCTION RANDOM * 199999998) - 99999999
+                    ON SIZE ERROR
+                        MOVE 0 TO row-key
+                END-COMPUTE.
+                COMPUTE row-bal = FUNCTION RANDOM * 999999.
+                MOVE row-key TO bubble-key insert-key merge-key
+                                quick-key selection-key.
+                MOVE row-bal TO bubble-bal insert-bal merge-bal
+                                quick-bal selection-bal.
+                WRITE bubble-record.
+                WRITE insert-record.
+                WRITE merge-record.
+                WRITE quick-record.
+                WRITE selection-record.
+                EXIT.
