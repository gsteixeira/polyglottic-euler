@@ -3,7 +3,68 @@
         DATE-WRITTEN. 2021-08-19.
         AUTHOR. Gustavo S. Teixeira.
         *> Find the largest Collatz sequence up to a given number
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CKPT-FILE ASSIGN TO "COLLCKPT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ckpt-file-status.
+                *> the actual sub-range file this run writes/reads is
+                *> only known at run time (ARGUMENT 4 for a writer, a
+                *> COLLPARTS line for the reducer) -- plain
+                *> "ASSIGN TO partial-file-name" resolves against the
+                *> identifier's own name under this runtime's IBM
+                *> assign-clause rules, not its content (the same trap
+                *> dataset_gen.cob's header documents); DYNAMIC forces
+                *> the assign to honor whatever partial-file-name
+                *> holds at OPEN time.
+                SELECT PARTIAL-FILE ASSIGN TO DYNAMIC partial-file-name
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS partial-file-status.
+                SELECT PARTS-LIST-FILE ASSIGN TO "COLLPARTS"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS parts-list-status.
+                SELECT TRACE-FILE ASSIGN TO "COLLTRACE"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS trace-file-status.
+                *> permanent human-readable copy of run_range's result,
+                *> written every time (unlike the SAVE-gated output
+                *> files added to the sort programs, a range scan's
+                *> whole point is this summary, so it is not optional)
+                SELECT RESULT-FILE ASSIGN TO "COLLOUT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS result-file-status.
         DATA DIVISION.
+            FILE SECTION.
+            FD CKPT-FILE.
+            01 ckpt-record.
+                02 ckpt-complete       PIC X.
+                02 ckpt-numb           PIC 9(12).
+                02 ckpt-longest-id     PIC 9(12).
+                02 ckpt-longest-count  PIC 9(12).
+                02 ckpt-lower          PIC 9(12).
+                02 ckpt-upper          PIC 9(12).
+                02 ckpt-top10 OCCURS 10 TIMES.
+                    03 ckpt-top-id     PIC 9(12).
+                    03 ckpt-top-count  PIC 9(12).
+            FD PARTIAL-FILE.
+            01 partial-record.
+                02 part-lower          PIC 9(12).
+                02 part-upper          PIC 9(12).
+                02 part-longest-id     PIC 9(12).
+                02 part-longest-count  PIC 9(12).
+            FD PARTS-LIST-FILE.
+            01 parts-list-record.
+                02 part-file-name      PIC X(100).
+            FD TRACE-FILE.
+            01 trace-record.
+                02 trace-seq           PIC 9(6).
+                02 trace-value         PIC 9(12).
+            *> a single PIC X record assembled via STRING, not a group
+            *> item with several elementary sub-fields -- see
+            *> common/run_audit.cob for why
+            FD RESULT-FILE.
+            01 result-record           PIC X(80).
             WORKING-STORAGE SECTION.
             01 collatz_calculations.
                 02 numb             PIC 9(12) VALUE ZEROS.
@@ -11,49 +72,479 @@
             01 find_out_longest.
                 02 longest_id       PIC 9(12) VALUE ZEROS.
                 02 longest_count    PIC 9(12) VALUE ZEROS.
+            *> the ten longest chains seen so far this run, ranked
+            *> longest first, so the shape of the distribution is
+            *> visible instead of only the single record-holder
+            01 top10-table.
+                02 top10-entry OCCURS 10 TIMES.
+                    03 top-id        PIC 9(12) VALUE ZEROS.
+                    03 top-count     PIC 9(12) VALUE ZEROS.
+            01 top10-idx             PIC 99.
+            01 run-mode              PIC X(10).
+            01 arg-value             PIC X(12).
+            *> the search range, overridable from ARGUMENT-VALUE
+            *> instead of always sweeping 1-10000
+            01 range-lower           PIC 9(12) VALUE 1.
+            01 range-upper           PIC 9(12) VALUE 10000.
+            01 single-number         PIC 9(12).
+            01 trace-number          PIC 9(12).
+            01 trace-current         PIC 9(12).
+            01 trace-seq-ctr         PIC 9(6).
+            01 partial-file-name     PIC X(100) VALUE SPACES.
+            01 write-partial-flag    PIC 9 VALUE 0.
+            01 ckpt-file-status      PIC XX.
+            01 partial-file-status   PIC XX.
+            01 parts-list-status     PIC XX.
+            01 trace-file-status     PIC XX.
+            01 result-file-status    PIC XX.
+            01 ckpt-write-counter    PIC 9(9) VALUE ZEROS.
+            01 ckpt-interval         CONSTANT AS 500.
+            01 ckpt-complete-flag    PIC X VALUE "N".
+            01 resume-numb           PIC 9(12).
+            01 best-lower            PIC 9(12) VALUE ZEROS.
+            01 best-upper            PIC 9(12) VALUE ZEROS.
+            *> run-date header -- see fibonacci.cob's write_report_header
+            01 datetime              PIC X(21).
+            01 report-date           PIC X(10).
+            *> elapsed-time capture -- see common/perf_log.cob
+            01 start-ts              PIC 9(8).
+            01 end-ts                PIC 9(8).
+            01 elapsed-ts            PIC 9(8).
+            *> run-audit trail -- see common/run_audit.cob
+            01 audit-name            PIC X(8) VALUE "COLLATZ".
+            01 audit-event           PIC X(5).
+            01 audit-outcome         PIC X(8).
         PROCEDURE DIVISION.
+        mainline.
+            MOVE "START" TO audit-event.
+            MOVE SPACES TO audit-outcome.
+            CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+            PERFORM write_report_header.
+            PERFORM capture_start.
+            *> run-mode picks the entry path: a full range scan (the
+            *> original behavior, now parameterized) by default, a
+            *> single ad-hoc value, a full chain trace, or a reduce
+            *> pass that picks the winner across several range-scan
+            *> job steps' partial results.
+            DISPLAY 1 UPON ARGUMENT-NUMBER.
+            ACCEPT run-mode FROM ARGUMENT-VALUE
+                ON EXCEPTION MOVE SPACES TO run-mode
+            END-ACCEPT.
+            EVALUATE run-mode
+                WHEN "SINGLE"
+                    PERFORM run_single
+                WHEN "TRACE"
+                    PERFORM run_trace
+                WHEN "REDUCE"
+                    PERFORM run_reduce
+                WHEN OTHER
+                    PERFORM run_range
+            END-EVALUATE.
+            PERFORM capture_end.
+            CALL "perf_log" USING audit-name, elapsed-ts.
+            MOVE "END" TO audit-event.
+            MOVE "COMPLETE" TO audit-outcome.
+            CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+        GOBACK RETURNING 0.
+
+        write_report_header.
+            MOVE FUNCTION CURRENT-DATE TO datetime.
+            STRING datetime(1:4) "-" datetime(5:2) "-" datetime(7:2)
+                DELIMITED BY SIZE INTO report-date.
+            DISPLAY "COLLATZ - run " report-date.
+            EXIT.
+
+        capture_start.
+            MOVE FUNCTION CURRENT-DATE TO datetime.
+            MOVE datetime(9:8) TO start-ts.
+            EXIT.
+
+        capture_end.
+            MOVE FUNCTION CURRENT-DATE TO datetime.
+            MOVE datetime(9:8) TO end-ts.
+            *> runs complete well within the same second in this
+            *> demo, and a midnight rollover is not worth guarding
+            *> against here -- treat a negative delta as zero.
+            IF end-ts >= start-ts THEN
+                SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+            ELSE
+                MOVE 0 TO elapsed-ts
+            END-IF.
+            EXIT.
+
+        run_range.
+            *> ARGUMENT 2 = upper bound, ARGUMENT 3 = lower bound,
+            *> ARGUMENT 4 = optional partial-result file, so a wide
+            *> range can be split across several concurrent job steps
+            *> that each scan their own sub-range and a later REDUCE
+            *> step can pick the overall winner.
+            DISPLAY 2 UPON ARGUMENT-NUMBER.
+            ACCEPT arg-value FROM ARGUMENT-VALUE
+                ON EXCEPTION MOVE SPACES TO arg-value
+            END-ACCEPT.
+            IF arg-value NOT = SPACES THEN
+                MOVE FUNCTION NUMVAL(arg-value) TO range-upper
+            END-IF.
+            DISPLAY 3 UPON ARGUMENT-NUMBER.
+            ACCEPT arg-value FROM ARGUMENT-VALUE
+                ON EXCEPTION MOVE SPACES TO arg-value
+            END-ACCEPT.
+            IF arg-value NOT = SPACES THEN
+                MOVE FUNCTION NUMVAL(arg-value) TO range-lower
+            END-IF.
+            DISPLAY 4 UPON ARGUMENT-NUMBER.
+            ACCEPT partial-file-name FROM ARGUMENT-VALUE
+                ON EXCEPTION MOVE SPACES TO partial-file-name
+            END-ACCEPT.
+            IF partial-file-name NOT = SPACES THEN
+                MOVE 1 TO write-partial-flag
+            END-IF.
+
             MOVE 0 TO longest_count.
-            PERFORM VARYING numb FROM 10000 BY -1 UNTIL numb < 1
-                *> DISPLAY i
+            MOVE range-upper TO resume-numb.
+            PERFORM VARYING top10-idx FROM 1 BY 1 UNTIL top10-idx > 10
+                MOVE 0 TO top-id(top10-idx)
+                MOVE 0 TO top-count(top10-idx)
+            END-PERFORM.
+            *> pick up a checkpoint from an earlier, interrupted run of
+            *> this same range instead of starting over from the top
+            PERFORM read_checkpoint.
+
+            PERFORM VARYING numb FROM resume-numb BY -1
+                            UNTIL numb < range-lower
                 CALL 'collatz_counter' USING numb GIVING counter
                 IF counter > longest_count THEN
                     MOVE counter TO longest_count
                     MOVE numb TO longest_id
                 END-IF
+                PERFORM update_top10
+                ADD 1 TO ckpt-write-counter
+                IF ckpt-write-counter >= ckpt-interval THEN
+                    MOVE 0 TO ckpt-write-counter
+                    MOVE "N" TO ckpt-complete-flag
+                    PERFORM write_checkpoint
+                END-IF
             END-PERFORM.
+
+            MOVE "Y" TO ckpt-complete-flag.
+            PERFORM write_checkpoint.
+
             DISPLAY "The longest collatz sequence has " longest_count
-                    " elements for " longest_id
-                    END-DISPLAY.
-        GOBACK RETURNING 0.
+                    " elements for " longest_id.
+            DISPLAY "top 10 longest sequences in range " range-lower
+                    "-" range-upper ":".
+            PERFORM VARYING top10-idx FROM 1 BY 1
+                            UNTIL top10-idx > 10 OR top-count(top10-idx) = 0
+                DISPLAY "  #" top10-idx ": " top-id(top10-idx)
+                        " (" top-count(top10-idx) " elements)"
+            END-PERFORM.
+
+            IF write-partial-flag = 1 THEN
+                PERFORM write_partial_result
+            END-IF.
+            PERFORM write_result_file.
+            EXIT.
+
+        write_result_file.
+            OPEN OUTPUT RESULT-FILE.
+            IF result-file-status NOT = "00" THEN
+                DISPLAY "COLLATZ: unable to open COLLOUT, status "
+                        result-file-status
+            ELSE
+                MOVE SPACES TO result-record
+                STRING "COLLATZ - run " report-date
+                    DELIMITED BY SIZE INTO result-record
+                WRITE result-record
+                MOVE SPACES TO result-record
+                STRING "range " range-lower "-" range-upper
+                    DELIMITED BY SIZE INTO result-record
+                WRITE result-record
+                MOVE SPACES TO result-record
+                STRING "longest sequence: " longest_id " has "
+                    longest_count " elements"
+                    DELIMITED BY SIZE INTO result-record
+                WRITE result-record
+                PERFORM VARYING top10-idx FROM 1 BY 1
+                                UNTIL top10-idx > 10
+                                OR top-count(top10-idx) = 0
+                    MOVE SPACES TO result-record
+                    STRING "  #" top10-idx ": " top-id(top10-idx)
+                        " (" top-count(top10-idx) " elements)"
+                        DELIMITED BY SIZE INTO result-record
+                    WRITE result-record
+                END-PERFORM
+                CLOSE RESULT-FILE
+            END-IF.
+            EXIT.
+
+        update_top10.
+            *> insertion-sort the newest (numb, counter) pair into the
+            *> top-10 table, longest first; anything shorter than the
+            *> current tenth place just falls off the bottom
+            IF counter > top-count(10) THEN
+                MOVE 10 TO top10-idx
+                PERFORM VARYING top10-idx FROM 9 BY -1
+                                UNTIL top10-idx < 1
+                                OR counter <= top-count(top10-idx)
+                    MOVE top-id(top10-idx) TO top-id(top10-idx + 1)
+                    MOVE top-count(top10-idx) TO top-count(top10-idx + 1)
+                END-PERFORM
+                ADD 1 TO top10-idx
+                MOVE numb TO top-id(top10-idx)
+                MOVE counter TO top-count(top10-idx)
+            END-IF.
+            EXIT.
+
+        write_checkpoint.
+            OPEN OUTPUT CKPT-FILE.
+            IF ckpt-file-status NOT = "00" THEN
+                DISPLAY "COLLATZ: unable to open COLLCKPT, status "
+                        ckpt-file-status
+            ELSE
+                MOVE ckpt-complete-flag TO ckpt-complete
+                MOVE numb TO ckpt-numb
+                MOVE longest_id TO ckpt-longest-id
+                MOVE longest_count TO ckpt-longest-count
+                MOVE range-lower TO ckpt-lower
+                MOVE range-upper TO ckpt-upper
+                PERFORM VARYING top10-idx FROM 1 BY 1 UNTIL top10-idx > 10
+                    MOVE top-id(top10-idx) TO ckpt-top-id(top10-idx)
+                    MOVE top-count(top10-idx) TO ckpt-top-count(top10-idx)
+                END-PERFORM
+                WRITE ckpt-record
+                CLOSE CKPT-FILE
+            END-IF.
+            EXIT.
+
+        read_checkpoint.
+            OPEN INPUT CKPT-FILE.
+            IF ckpt-file-status = "00" THEN
+                READ CKPT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF ckpt-complete = "N"
+                           AND ckpt-lower = range-lower
+                           AND ckpt-upper = range-upper THEN
+                            COMPUTE resume-numb = ckpt-numb - 1
+                            MOVE ckpt-longest-id TO longest_id
+                            MOVE ckpt-longest-count TO longest_count
+                            PERFORM VARYING top10-idx FROM 1 BY 1
+                                            UNTIL top10-idx > 10
+                                MOVE ckpt-top-id(top10-idx)
+                                     TO top-id(top10-idx)
+                                MOVE ckpt-top-count(top10-idx)
+                                     TO top-count(top10-idx)
+                            END-PERFORM
+                            DISPLAY "COLLATZ: resuming from checkpoint at "
+                                    resume-numb
+                        END-IF
+                END-READ
+                CLOSE CKPT-FILE
+            END-IF.
+            EXIT.
+
+        write_partial_result.
+            OPEN OUTPUT PARTIAL-FILE.
+            IF partial-file-status NOT = "00" THEN
+                DISPLAY "COLLATZ: unable to open partial result file, "
+                        "status " partial-file-status
+            ELSE
+                MOVE range-lower TO part-lower
+                MOVE range-upper TO part-upper
+                MOVE longest_id TO part-longest-id
+                MOVE longest_count TO part-longest-count
+                WRITE partial-record
+                CLOSE PARTIAL-FILE
+            END-IF.
+            EXIT.
+
+        run_reduce.
+            *> read the list of partial-result files named in
+            *> COLLPARTS (one filename per line, each written by a
+            *> run_range sub-range job step) and pick the overall
+            *> longest sequence across all of them
+            MOVE 0 TO longest_count.
+            OPEN INPUT PARTS-LIST-FILE.
+            IF parts-list-status NOT = "00" THEN
+                DISPLAY "COLLATZ: unable to open COLLPARTS, status "
+                        parts-list-status
+            ELSE
+                PERFORM UNTIL parts-list-status = "10"
+                    READ PARTS-LIST-FILE
+                        AT END
+                            MOVE "10" TO parts-list-status
+                        NOT AT END
+                            MOVE part-file-name TO partial-file-name
+                            PERFORM read_one_partial
+                    END-READ
+                END-PERFORM
+                CLOSE PARTS-LIST-FILE
+                DISPLAY "overall longest collatz sequence has "
+                        longest_count " elements for " longest_id
+                        " (sub-range " best-lower "-" best-upper ")"
+            END-IF.
+            EXIT.
+
+        read_one_partial.
+            OPEN INPUT PARTIAL-FILE.
+            IF partial-file-status NOT = "00" THEN
+                DISPLAY "COLLATZ: unable to open " partial-file-name
+                        ", status " partial-file-status
+            ELSE
+                READ PARTIAL-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF part-longest-count > longest_count THEN
+                            MOVE part-longest-count TO longest_count
+                            MOVE part-longest-id TO longest_id
+                            MOVE part-lower TO best-lower
+                            MOVE part-upper TO best-upper
+                        END-IF
+                END-READ
+                CLOSE PARTIAL-FILE
+            END-IF.
+            EXIT.
+
+        run_single.
+            *> quick one-off question -- what is collatz(n) -- without
+            *> re-running the whole range sweep
+            DISPLAY 2 UPON ARGUMENT-NUMBER.
+            ACCEPT arg-value FROM ARGUMENT-VALUE
+                ON EXCEPTION MOVE SPACES TO arg-value
+            END-ACCEPT.
+            MOVE FUNCTION NUMVAL(arg-value) TO single-number.
+            CALL 'collatz_counter' USING single-number GIVING counter.
+            DISPLAY "collatz(" single-number ") has " counter
+                    " elements".
+            EXIT.
+
+        run_trace.
+            *> print (and persist to COLLTRACE) every intermediate
+            *> value of the chain for one starting number, instead of
+            *> only the final count
+            DISPLAY 2 UPON ARGUMENT-NUMBER.
+            ACCEPT arg-value FROM ARGUMENT-VALUE
+                ON EXCEPTION MOVE SPACES TO arg-value
+            END-ACCEPT.
+            MOVE FUNCTION NUMVAL(arg-value) TO trace-number.
+            MOVE trace-number TO trace-current.
+            OPEN OUTPUT TRACE-FILE.
+            IF trace-file-status NOT = "00" THEN
+                DISPLAY "COLLATZ: unable to open COLLTRACE, status "
+                        trace-file-status
+            ELSE
+                DISPLAY "chain for " trace-number ":"
+                PERFORM VARYING trace-seq-ctr FROM 1 BY 1
+                                UNTIL trace-current = 1
+                    MOVE trace-seq-ctr TO trace-seq
+                    MOVE trace-current TO trace-value
+                    WRITE trace-record
+                    DISPLAY trace-seq-ctr ": " trace-current
+                    IF FUNCTION REM(trace-current, 2) = 0 THEN
+                        DIVIDE trace-current BY 2 GIVING trace-current
+                    ELSE
+                        COMPUTE trace-current = 3 * trace-current + 1
+                    END-IF
+                END-PERFORM
+                MOVE trace-seq-ctr TO trace-seq
+                MOVE 1 TO trace-value
+                WRITE trace-record
+                DISPLAY trace-seq-ctr ": 1"
+                CLOSE TRACE-FILE
+            END-IF.
+            EXIT.
     END PROGRAM Main.
 
+    *> count terms in the collatz sequence. Walks the chain
+    *> iteratively (a plain n -> n/2-or-3n+1 chain has no real need
+    *> for recursion), consulting collatz_memo at each step and
+    *> stopping the walk early on either a 1 or a memo hit; the
+    *> visited numbers are then walked back over to backfill the
+    *> memo with their own counts, so overlapping tails across many
+    *> starting numbers aren't recomputed from scratch every time.
     IDENTIFICATION DIVISION.
-        PROGRAM-ID. collatz_counter IS RECURSIVE.
-        *> count terms in the collatz sequence
+        PROGRAM-ID. collatz_counter.
         DATA DIVISION.
             WORKING-STORAGE SECTION.
             01 variables.
                 02 counter           PIC 9(12) VALUE ZEROS.
                 02 n_number          PIC 9(12) VALUE ZEROS.
-                02 next_number       PIC 9(12) VALUE ZEROS.
-                02 next_collatz      PIC 9(12) VALUE ZEROS.
+                02 memo-op           PIC X(3).
+                02 memo-hit          PIC 9(12) VALUE ZEROS.
+                02 step-count        PIC 9(9) VALUE ZEROS.
+            01 chain-table.
+                02 chain-entry OCCURS 100000 TIMES
+                                INDEXED BY chain-idx.
+                    03 chain-value    PIC 9(12) VALUE ZEROS.
             LINKAGE SECTION.
                 01 arg_number        PIC 9(12).
         PROCEDURE DIVISION USING arg_number.
             MOVE arg_number TO n_number.
-            *> DISPLAY "collatz Number: " n_number. 
-            IF n_number = 1 THEN
-                MOVE 1 TO counter
-            ELSE
+            MOVE 0 TO step-count.
+            MOVE "GET" TO memo-op.
+            CALL 'collatz_memo' USING memo-op, n_number, memo-hit.
+            PERFORM UNTIL n_number = 1 OR memo-hit > 0
+                IF step-count < 100000 THEN
+                    ADD 1 TO step-count
+                    MOVE n_number TO chain-value(step-count)
+                END-IF
                 IF FUNCTION REM(n_number, 2) = 0 THEN
-                    DIVIDE n_number BY 2 GIVING next_number
-                    CALL 'collatz_counter' USING next_number GIVING counter
-                    ADD 1 TO counter
+                    DIVIDE n_number BY 2 GIVING n_number
                 ELSE
-                    COMPUTE next_number = 3 * n_number + 1
-                    CALL 'collatz_counter' USING next_number GIVING counter
-                    ADD 1 TO counter
+                    COMPUTE n_number = 3 * n_number + 1
                 END-IF
+                MOVE "GET" TO memo-op
+                CALL 'collatz_memo' USING memo-op, n_number, memo-hit
+            END-PERFORM.
+            IF n_number = 1 THEN
+                MOVE 1 TO counter
+            ELSE
+                MOVE memo-hit TO counter
             END-IF.
+            PERFORM VARYING chain-idx FROM step-count BY -1
+                            UNTIL chain-idx < 1
+                ADD 1 TO counter
+                MOVE "PUT" TO memo-op
+                CALL 'collatz_memo' USING memo-op, chain-value(chain-idx),
+                                          counter
+            END-PERFORM.
             GOBACK RETURNING counter.
     END PROGRAM collatz_counter.
+
+    *> memo cache for collatz_counter, keyed directly by the number
+    *> itself. Not RECURSIVE, so its WORKING-STORAGE table stays
+    *> resident for the life of the run instead of getting a fresh
+    *> copy on every recursive descent -- that's what lets a value
+    *> computed for one starting number be reused by another. Values
+    *> above MEMO-CAP simply aren't cached; they're rare relative to
+    *> the range this suite scans and capping keeps the table a fixed,
+    *> modest size.
+    IDENTIFICATION DIVISION.
+        PROGRAM-ID. collatz_memo.
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+            01 memo-cap              PIC 9(9) VALUE 1000000.
+            01 memo-table.
+                02 memo-entry OCCURS 1000000 TIMES.
+                    03 memo-value    PIC 9(12) VALUE ZEROS.
+            LINKAGE SECTION.
+                01 op                PIC X(3).
+                01 key-number        PIC 9(12).
+                01 memo-value-arg    PIC 9(12).
+        PROCEDURE DIVISION USING op, key-number, memo-value-arg.
+            IF key-number < 1 OR key-number > memo-cap THEN
+                IF op = "GET" THEN
+                    MOVE 0 TO memo-value-arg
+                END-IF
+            ELSE
+                EVALUATE op
+                    WHEN "GET"
+                        MOVE memo-value(key-number) TO memo-value-arg
+                    WHEN "PUT"
+                        MOVE memo-value-arg TO memo-value(key-number)
+                END-EVALUATE
+            END-IF.
+            GOBACK.
+    END PROGRAM collatz_memo.
