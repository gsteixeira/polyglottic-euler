@@ -0,0 +1,110 @@
+//BATCHNIT JOB (ACCTNO),'NIGHTLY SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH JOB STREAM FOR THE COBOL DEMO SUITE.            *
+//* DATAGEN SEEDS ONE SHARED KEY/BALANCE DATASET INTO EACH SORT   *
+//* PROGRAM'S OWN INPUT DD, THEN THE FIVE SORT ALGORITHMS, THE    *
+//* CROSS-ALGORITHM BENCHMARK, THE FOUR NUMBER-SEQUENCE GENERATOR *
+//* PROGRAMS AND THE BINARY-TREE DEMO RUN AS ONE ORDERED STREAM.  *
+//* EACH STEP CARRIES A COND= THAT SKIPS IT WHEN AN EARLIER STEP  *
+//* HAS ALREADY FAILED, SO ONE BAD STEP DOES NOT MASK ITSELF BY   *
+//* LETTING THE REST OF THE SUITE RUN AND OVERLAY ITS OUTPUT      *
+//* DATASETS.                                                     *
+//*--------------------------------------------------------------*
+//DATAGEN  EXEC PGM=DATAGEN,PARM='0050'
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//BUBBLIN  DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..SORT.BUBBLIN,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//INSERTIN DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..SORT.INSERTIN,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MERGEIN  DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..SORT.MERGEIN,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//QUICKIN  DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..SORT.QUICKIN,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SELECTIN DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..SORT.SELECTIN,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//BUBBLE   EXEC PGM=BUBBLE,PARM='FILE ASC',
+//             COND=(0,NE,DATAGEN)
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//BUBBLIN  DD DISP=SHR,DSN=&HLQ..SORT.BUBBLIN
+//BUBBLOUT DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..SORT.BUBBLOUT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//INSERT   EXEC PGM=INSERT,PARM='0050 NOSAVE FILE',
+//             COND=((0,NE,DATAGEN),(0,NE,BUBBLE))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//INSERTIN DD DISP=SHR,DSN=&HLQ..SORT.INSERTIN
+//SYSOUT   DD SYSOUT=*
+//*
+//MERGESRT EXEC PGM=MERGESRT,PARM='NOSAVE FILE',
+//             COND=((0,NE,DATAGEN),(0,NE,BUBBLE),(0,NE,INSERT))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//MERGEIN  DD DISP=SHR,DSN=&HLQ..SORT.MERGEIN
+//SYSOUT   DD SYSOUT=*
+//*
+//QUICKSRT EXEC PGM=QUICKSRT,PARM='ITER NOSAVE FILE',
+//             COND=((0,NE,DATAGEN),(0,NE,BUBBLE),(0,NE,INSERT),
+//             (0,NE,MERGESRT))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//QUICKIN  DD DISP=SHR,DSN=&HLQ..SORT.QUICKIN
+//SYSOUT   DD SYSOUT=*
+//*
+//SELCTSRT EXEC PGM=SELCTSRT,PARM='NOSAVE FILE',
+//             COND=((0,NE,DATAGEN),(0,NE,BUBBLE),(0,NE,INSERT),
+//             (0,NE,MERGESRT),(0,NE,QUICKSRT))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//SELECTIN DD DISP=SHR,DSN=&HLQ..SORT.SELECTIN
+//SYSOUT   DD SYSOUT=*
+//*
+//SRTBENCH EXEC PGM=SRTBENCH,
+//             COND=((0,NE,DATAGEN),(0,NE,BUBBLE),(0,NE,INSERT),
+//             (0,NE,MERGESRT),(0,NE,QUICKSRT),(0,NE,SELCTSRT))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//RECONCIL EXEC PGM=RECONCIL,
+//             COND=((0,NE,DATAGEN),(0,NE,BUBBLE),(0,NE,INSERT),
+//             (0,NE,MERGESRT),(0,NE,QUICKSRT),(0,NE,SELCTSRT),
+//             (0,NE,SRTBENCH))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//COLLATZ  EXEC PGM=COLLATZ,PARM='RANGE 100000'
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//COLLCKPT DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..COLL.CKPT,
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//COLLTRACE DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..COLL.TRACE,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//FIBONACC EXEC PGM=FIBONACC,PARM='SEQ 0100',
+//             COND=(0,NE,COLLATZ)
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//FIBRPT   DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..FIB.RPT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//NARCISE  EXEC PGM=NARCISE,PARM='SRCH 1000000',
+//             COND=((0,NE,COLLATZ),(0,NE,FIBONACC))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//NARCOUT  DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..NARC.OUT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//PRIMES   EXEC PGM=PRIMES,PARM='SIEVE 1000000',
+//             COND=((0,NE,COLLATZ),(0,NE,FIBONACC),(0,NE,NARCISE))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//PRIMEOUT DD DISP=(NEW,CATLG,DELETE),DSN=&HLQ..PRIM.OUT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//BTREE    EXEC PGM=BTREE,PARM='FILE',
+//             COND=((0,NE,COLLATZ),(0,NE,FIBONACC),(0,NE,NARCISE),
+//             (0,NE,PRIMES))
+//STEPLIB  DD DISP=SHR,DSN=&LOADLIB
+//BTREEIN  DD DISP=SHR,DSN=&HLQ..BTREE.KEYSIN
+//BTREEDAT DD DISP=SHR,DSN=&HLQ..BTREE.DAT
+//SYSOUT   DD SYSOUT=*
