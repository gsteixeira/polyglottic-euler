@@ -3,20 +3,220 @@ IDENTIFICATION DIVISION.
     AUTHOR. Gustavo Teixeira - gsteixei@gmail.com
     DATE-WRITTEN. 2021-07-03
     *> generates a fibonacci sequence
+    ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REPORT-FILE ASSIGN TO "FIBRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS report-file-status.
 DATA DIVISION.
+    FILE SECTION.
+    FD REPORT-FILE.
+    01 report-line PIC X(132).
     WORKING-STORAGE SECTION.
-        01 a         PIC 9(6) VALUE ZEROS.
-        01 b         PIC 9(6) VALUE ZEROS.
-        01 i         PIC 999 VALUE ZEROS.
-        01 nth       PIC 9(6) VALUE ZEROS.
+        *> COMP-3 and a much wider picture than the old PIC 9(6) so a
+        *> run-time term count isn't capped at the 25 terms that used
+        *> to be the largest PIC 9(6) could hold without overflowing
+        01 a               PIC 9(36) COMP-3 VALUE ZEROS.
+        01 b               PIC 9(36) COMP-3 VALUE ZEROS.
+        01 nth             PIC 9(36) COMP-3 VALUE ZEROS.
+        01 i               PIC 9(9) VALUE ZEROS.
+        01 term-count      PIC 9(9) VALUE 25.
+        01 run-mode        PIC X(10).
+        01 arg-value       PIC X(18).
+        01 overflowed      PIC 9 VALUE 0.
+        01 target-value    PIC 9(36) COMP-3.
+        01 nearest-index   PIC 9(9).
+        01 nearest-value   PIC 9(36) COMP-3.
+        01 best-diff       PIC 9(36) COMP-3.
+        01 this-diff       PIC 9(36) COMP-3.
+        01 datetime        PIC X(21).
+        01 report-date     PIC X(10).
+        01 report-file-status PIC XX.
+        *> elapsed-time capture -- see common/perf_log.cob
+        01 start-ts        PIC 9(8).
+        01 end-ts          PIC 9(8).
+        01 elapsed-ts      PIC 9(8).
+        *> DISPLAY-usage mirrors of the COMP-3 values, needed because
+        *> STRING can only pull from USAGE DISPLAY/NATIONAL fields
+        01 a-tx            PIC 9(36).
+        01 term-count-tx   PIC 9(9).
+        01 nearest-index-tx PIC 9(9).
+        01 nearest-value-tx PIC 9(36).
+        01 target-value-tx PIC 9(36).
+        *> run-audit trail -- see common/run_audit.cob
+        01 audit-name      PIC X(8) VALUE "FIBONACC".
+        01 audit-event     PIC X(5).
+        01 audit-outcome   PIC X(8).
 PROCEDURE DIVISION.
-    MOVE 0 TO a.
-    MOVE 1 TO b.
-    PERFORM VARYING i FROM 1 BY 1 UNTIL i >= 25
-        DISPLAY a
-        COMPUTE nth = a + b
-        MOVE b TO a
-        MOVE nth TO b
-    END-PERFORM
-GOBACK RETURNING 0.
+    mainline.
+        MOVE "START" TO audit-event.
+        MOVE SPACES TO audit-outcome.
+        CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        STRING datetime(1:4) "-" datetime(5:2) "-" datetime(7:2)
+            DELIMITED BY SIZE INTO report-date.
+        *> run-mode picks the entry path: the original full-sequence
+        *> sweep (now parameterized) by default, a direct "give me
+        *> term N" lookup, or a reverse "which term is closest to
+        *> this value" lookup.
+        DISPLAY 1 UPON ARGUMENT-NUMBER.
+        ACCEPT run-mode FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO run-mode
+        END-ACCEPT.
+        PERFORM capture_start.
+        OPEN OUTPUT REPORT-FILE.
+        IF report-file-status NOT = "00" THEN
+            DISPLAY "FIBONACCI: unable to open FIBRPT, status "
+                    report-file-status
+        ELSE
+            PERFORM write_report_header
+            EVALUATE run-mode
+                WHEN "NTH"
+                    PERFORM run_nth
+                WHEN "NEAREST"
+                    PERFORM run_nearest
+                WHEN OTHER
+                    PERFORM run_sequence
+            END-EVALUATE
+            CLOSE REPORT-FILE
+        END-IF.
+        PERFORM capture_end.
+        CALL "perf_log" USING audit-name, elapsed-ts.
+        MOVE "END" TO audit-event.
+        MOVE "COMPLETE" TO audit-outcome.
+        CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+    GOBACK RETURNING 0.
 
+    write_report_header.
+        MOVE SPACES TO report-line.
+        STRING "FIBONACCI - run " report-date
+            DELIMITED BY SIZE INTO report-line.
+        WRITE report-line.
+        DISPLAY report-line.
+        EXIT.
+
+    capture_start.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        MOVE datetime(9:8) TO start-ts.
+        EXIT.
+
+    capture_end.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        MOVE datetime(9:8) TO end-ts.
+        *> runs complete well within the same second in this demo,
+        *> and a midnight rollover is not worth guarding against
+        *> here -- treat a negative delta as zero.
+        IF end-ts >= start-ts THEN
+            SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+        ELSE
+            MOVE 0 TO elapsed-ts
+        END-IF.
+        EXIT.
+
+    run_sequence.
+        *> ARGUMENT 2 = how many terms to generate, instead of the
+        *> old hardcoded 25
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT arg-value FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO arg-value
+        END-ACCEPT.
+        IF arg-value NOT = SPACES THEN
+            MOVE FUNCTION NUMVAL(arg-value) TO term-count
+        END-IF.
+        MOVE 0 TO a.
+        MOVE 1 TO b.
+        MOVE 0 TO overflowed.
+        PERFORM VARYING i FROM 1 BY 1
+                        UNTIL i >= term-count OR overflowed = 1
+            MOVE a TO a-tx
+            MOVE SPACES TO report-line
+            STRING a-tx DELIMITED BY SIZE INTO report-line
+            WRITE report-line
+            DISPLAY a-tx
+            COMPUTE nth = a + b
+                ON SIZE ERROR
+                    DISPLAY "FIBONACCI: term " i
+                            " overflowed the working field, stopping"
+                    MOVE 1 TO overflowed
+            END-COMPUTE
+            MOVE b TO a
+            MOVE nth TO b
+        END-PERFORM.
+        EXIT.
+
+    run_nth.
+        *> ARGUMENT 2 = the index N -- report Fibonacci(N) directly
+        *> rather than sweeping every term up to it
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT arg-value FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO arg-value
+        END-ACCEPT.
+        MOVE FUNCTION NUMVAL(arg-value) TO term-count.
+        MOVE 0 TO a.
+        MOVE 1 TO b.
+        MOVE 0 TO overflowed.
+        PERFORM VARYING i FROM 1 BY 1
+                        UNTIL i >= term-count OR overflowed = 1
+            COMPUTE nth = a + b
+                ON SIZE ERROR
+                    DISPLAY "FIBONACCI: term " i
+                            " overflowed the working field, stopping"
+                    MOVE 1 TO overflowed
+            END-COMPUTE
+            MOVE b TO a
+            MOVE nth TO b
+        END-PERFORM.
+        MOVE term-count TO term-count-tx.
+        MOVE a TO a-tx.
+        MOVE SPACES TO report-line.
+        STRING "fibonacci(" term-count-tx ") = " a-tx
+            DELIMITED BY SIZE INTO report-line.
+        WRITE report-line.
+        DISPLAY report-line.
+        EXIT.
+
+    run_nearest.
+        *> ARGUMENT 2 = a target value -- report which term index has
+        *> Fibonacci(n) closest to it, reusing the same a/b recurrence
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT arg-value FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO arg-value
+        END-ACCEPT.
+        MOVE FUNCTION NUMVAL(arg-value) TO target-value.
+        MOVE 0 TO a.
+        MOVE 1 TO b.
+        MOVE 0 TO nearest-index.
+        MOVE 0 TO nearest-value.
+        MOVE target-value TO best-diff.
+        MOVE 0 TO overflowed.
+        PERFORM VARYING i FROM 0 BY 1
+                        UNTIL a > target-value AND i > 1
+                        OR overflowed = 1
+            IF a >= target-value THEN
+                COMPUTE this-diff = a - target-value
+            ELSE
+                COMPUTE this-diff = target-value - a
+            END-IF
+            IF this-diff < best-diff THEN
+                MOVE this-diff TO best-diff
+                MOVE i TO nearest-index
+                MOVE a TO nearest-value
+            END-IF
+            COMPUTE nth = a + b
+                ON SIZE ERROR
+                    MOVE 1 TO overflowed
+            END-COMPUTE
+            MOVE b TO a
+            MOVE nth TO b
+        END-PERFORM.
+        MOVE target-value TO target-value-tx.
+        MOVE nearest-index TO nearest-index-tx.
+        MOVE nearest-value TO nearest-value-tx.
+        MOVE SPACES TO report-line.
+        STRING "closest to " target-value-tx " is fibonacci("
+               nearest-index-tx ") = " nearest-value-tx
+            DELIMITED BY SIZE INTO report-line.
+        WRITE report-line.
+        DISPLAY report-line.
+        EXIT.
