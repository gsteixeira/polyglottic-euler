@@ -0,0 +1,142 @@
+        *> Menu dispatcher for the demo suite -- lets a console user pick
+        *> one routine to run by number instead of remembering every
+        *> program's directory and run-mode arguments. Each of the sort
+        *> demos and SORT-BENCHMARK is compiled with its own PROGRAM-ID
+        *> "Main", so they cannot be CALLed as subprograms from here (see
+        *> the same reasoning in sort_benchmark's own driver) -- this
+        *> shells out to each program's own executable instead, the way
+        *> an operator would from a command prompt.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. menu.
+            AUTHOR. Gustavo Selbach Teixeira.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 choice        PIC 99.
+                    01 extra-args    PIC X(40).
+                    01 shell-command  PIC X(120).
+                    01 keep-going    PIC 9 VALUE 1.
+                        88 done-choosing VALUE 0.
+                    *> extra-args is typed straight into a shell command
+                    *> (see run_choice's CALL "SYSTEM") -- only letters,
+                    *> digits and spaces are ever legitimate here (a
+                    *> run-mode word plus a numeric argument), so
+                    *> anything else is rejected outright rather than
+                    *> risking a shell metacharacter reaching the shell
+                    01 arg-char      PIC X.
+                    01 arg-idx       PIC 99.
+                    01 args-ok       PIC 9 VALUE 1.
+                        88 args-are-valid VALUE 1.
+            PROCEDURE DIVISION.
+            mainline.
+                PERFORM UNTIL done-choosing
+                    PERFORM show_menu
+                    PERFORM read_choice
+                    PERFORM run_choice
+                END-PERFORM.
+                DISPLAY "MENU: goodbye".
+                MOVE 0 TO RETURN-CODE.
+            STOP RUN.
+
+            show_menu.
+                DISPLAY " ".
+                DISPLAY "===== COBOL DEMO SUITE =====".
+                DISPLAY " 1) Bubble sort".
+                DISPLAY " 2) Insertion sort".
+                DISPLAY " 3) Merge sort".
+                DISPLAY " 4) Quick sort".
+                DISPLAY " 5) Selection sort".
+                DISPLAY " 6) Sort benchmark (all five algorithms)".
+                DISPLAY " 7) Collatz sequence".
+                DISPLAY " 8) Fibonacci sequence".
+                DISPLAY " 9) Narcissistic numbers".
+                DISPLAY "10) Prime numbers".
+                DISPLAY "11) Binary tree demo".
+                DISPLAY "12) Sort reconcile (cross-check all five algorithms)".
+                DISPLAY " 0) Exit".
+                DISPLAY "Enter a choice: " WITH NO ADVANCING.
+                EXIT.
+
+            read_choice.
+                MOVE 0 TO choice.
+                ACCEPT choice
+                    ON EXCEPTION MOVE 0 TO choice
+                END-ACCEPT.
+                MOVE SPACES TO extra-args.
+                IF choice NOT = 0 THEN
+                    DISPLAY "Extra arguments (blank for none): "
+                            WITH NO ADVANCING
+                    ACCEPT extra-args
+                        ON EXCEPTION MOVE SPACES TO extra-args
+                    END-ACCEPT
+                    PERFORM validate_args
+                    IF NOT args-are-valid THEN
+                        DISPLAY "MENU: extra arguments must be letters, "
+                                "digits and spaces only -- ignored"
+                        MOVE SPACES TO extra-args
+                    END-IF
+                END-IF.
+                EXIT.
+
+            validate_args.
+                MOVE 1 TO args-ok.
+                PERFORM VARYING arg-idx FROM 1 BY 1
+                        UNTIL arg-idx > LENGTH OF extra-args
+                    MOVE extra-args(arg-idx:1) TO arg-char
+                    IF NOT ((arg-char >= "A" AND arg-char <= "Z")
+                        OR (arg-char >= "a" AND arg-char <= "z")
+                        OR (arg-char >= "0" AND arg-char <= "9")
+                        OR arg-char = SPACE) THEN
+                        MOVE 0 TO args-ok
+                    END-IF
+                END-PERFORM.
+                EXIT.
+
+            run_choice.
+                MOVE SPACES TO shell-command.
+                EVALUATE choice
+                    WHEN 1
+                        STRING "bubble_sort/bubble_sort " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 2
+                        STRING "insertion_sort/insertion_sort " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 3
+                        STRING "merge_sort/merge_sort " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 4
+                        STRING "quick_sort/quick_sort " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 5
+                        STRING "selection_sort/selection_sort " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 6
+                        STRING "sort_benchmark/sort_benchmark " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 7
+                        STRING "collatz_long_sequence/collatz " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 8
+                        STRING "fibonacci/fibonacci " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 9
+                        STRING "narcisistic_number/narcise_gen " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 10
+                        STRING "prime_numbers/primes " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 11
+                        STRING "btree/btree " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 12
+                        STRING "sort_reconcile/sort_reconcile " extra-args
+                            DELIMITED BY SIZE INTO shell-command
+                    WHEN 0
+                        MOVE 0 TO keep-going
+                    WHEN OTHER
+                        DISPLAY "MENU: not a valid choice"
+                END-EVALUATE.
+                IF choice NOT = 0 AND shell-command NOT = SPACES THEN
+                    CALL "SYSTEM" USING shell-command
+                END-IF.
+                EXIT.
+        END PROGRAM menu.
