@@ -1,32 +1,205 @@
         *> Bubble sort in Cobol
         IDENTIFICATION DIVISION.
             PROGRAM-ID. Main.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT INPUT-FILE ASSIGN TO "BUBBLIN"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS in-file-status.
+                    SELECT OUTPUT-FILE ASSIGN TO "BUBBLOUT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS out-file-status.
             DATA DIVISION.
+                FILE SECTION.
+                FD INPUT-FILE.
+                01 input-record.
+                    02 in-key PIC S9(9).
+                    02 in-bal PIC 9(9).
+                FD OUTPUT-FILE.
+                01 output-record.
+                    02 out-key PIC S9(9).
+                    02 out-bal PIC 9(9).
                 WORKING-STORAGE SECTION.
                 01 n_terms CONSTANT as 10.
                 01 i USAGE IS INDEX.
+                01 run-mode         PIC X(10).
+                01 sort-direction   PIC X(4) VALUE "ASC".
+                01 arg-value        PIC X(4).
+                01 arg-number       PIC 9 VALUE 1.
+                01 in-file-status   PIC XX.
+                01 out-file-status  PIC XX.
+                *> elapsed-time capture -- see common/perf_log.cob
                 01 datetime         PIC X(21).
-                01 seed             PIC S9(9) BINARY.
+                01 start-ts         PIC 9(8).
+                01 end-ts           PIC 9(8).
+                01 elapsed-ts       PIC 9(8).
+                *> each row is a key (e.g. an account number) plus an
+                *> attached payload (e.g. its balance) -- the sort only
+                *> ever orders on the key, the payload just rides along.
+                *> the row shape itself comes from the shared copybook
+                *> so every sort program's array declares it the same
+                *> way (the key is signed to carry negative values).
                 01 the_array.
-                    02 rows OCCURS n_terms TIMES.
-                        03 array PIC 99 VALUE ZERO.
+                    COPY "sort_row.cpy" IN "common"
+                        REPLACING ROWS-NAME BY rows
+                                  OCCURS-CLAUSE BY ==OCCURS n_terms TIMES==
+                                  KEY-NAME BY array-key
+                                  BAL-NAME BY array-bal.
+                01 compare-count PIC 9(9).
+                01 swap-count    PIC 9(9).
+                01 pass-count    PIC 9(9).
+                01 stat-min      PIC S9(9).
+                01 stat-max      PIC S9(9).
+                01 stat-mean     PIC S9(9)V99.
+                01 stat-total    PIC S9(10).
+                *> run-audit trail -- see common/run_audit.cob
+                01 audit-name    PIC X(8) VALUE "BUBBLE".
+                01 audit-event   PIC X(5).
+                01 audit-outcome PIC X(8).
             PROCEDURE DIVISION.
-                PERFORM seed_random.
+                MOVE "START" TO audit-event.
+                MOVE SPACES TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                PERFORM capture_start.
+                *> run-mode = "FILE" to read a real dataset of two-digit
+                *> values instead of the demo's random fill; anything
+                *> else (including no parameter at all) keeps the
+                *> original random-fill behavior. The sort direction
+                *> defaults to ASC, can be overridden by a SORTCTL
+                *> control record (see common/sort_control.cob), and a
+                *> second ARGUMENT-VALUE of "DESC"/"ASC" wins over both
+                *> when one is actually supplied.
+                DISPLAY 1 UPON ARGUMENT-NUMBER.
+                ACCEPT run-mode FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO run-mode
+                END-ACCEPT.
+                MOVE "ASC" TO sort-direction.
+                CALL "sort_control" USING sort-direction.
+                DISPLAY 2 UPON ARGUMENT-NUMBER.
+                ACCEPT arg-value FROM ARGUMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO arg-value
+                END-ACCEPT.
+                IF arg-value NOT = SPACES THEN
+                    MOVE arg-value TO sort-direction
+                END-IF.
+                IF sort-direction NOT = "DESC" THEN
+                    MOVE "ASC" TO sort-direction
+                END-IF.
+                IF run-mode = "FILE" THEN
+                    PERFORM read_input_file
+                ELSE
+                    CALL "random_seed"
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_terms
+                        *> signed range so the demo dataset also
+                        *> exercises negative keys, not just positive
+                        COMPUTE array-key(i) =
+                                (FUNCTION RANDOM * 199999998) - 99999999
+                            ON SIZE ERROR
+                                MOVE 0 TO array-key(i)
+                        END-COMPUTE
+                        COMPUTE array-bal(i) = FUNCTION RANDOM * 999999
+                        DISPLAY array-key(i) "/" array-bal(i) ", "
+                                WITH NO ADVANCING
+                    END-PERFORM
+                    DISPLAY SPACE
+                END-IF.
+                CALL 'bubble_sort' USING the_array, sort-direction,
+                                          compare-count, swap-count,
+                                          pass-count.
                 PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_terms
-                    COMPUTE array(i) = FUNCTION RANDOM * 99
-                    DISPLAY array(i) ", " WITH NO ADVANCING
+                    DISPLAY array-key(i) "/" array-bal(i) ", "
+                            WITH NO ADVANCING
                 END-PERFORM.
-                CALL 'bubble_sort' USING the_array.
                 DISPLAY SPACE.
+                IF run-mode = "FILE" THEN
+                    PERFORM write_output_file
+                END-IF.
+                PERFORM compute_stats.
+                CALL "sort_stats_report" USING stat-min, stat-max,
+                                                stat-mean, compare-count,
+                                                swap-count, pass-count.
+                PERFORM capture_end.
+                CALL "perf_log" USING audit-name, elapsed-ts.
+                MOVE "END" TO audit-event.
+                MOVE "COMPLETE" TO audit-outcome.
+                CALL "run_audit" USING audit-name, audit-event,
+                                        audit-outcome.
+                *> RETURN-CODE mirrors the JCL step's own completion
+                *> code (see jcl/BATCHNIT.jcl's COND= chain) -- 0 for a
+                *> normal run, 8 wherever a required file failed to open
+                MOVE 0 TO RETURN-CODE.
+            STOP RUN.
+            capture_start.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO start-ts.
+                EXIT.
+            capture_end.
+                MOVE FUNCTION CURRENT-DATE TO datetime.
+                MOVE datetime(9:8) TO end-ts.
+                *> runs complete well within the same second in this
+                *> demo, and a midnight rollover is not worth guarding
+                *> against here -- treat a negative delta as zero.
+                IF end-ts >= start-ts THEN
+                    SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+                ELSE
+                    MOVE 0 TO elapsed-ts
+                END-IF.
+                EXIT.
+            compute_stats.
+                MOVE array-key(1) TO stat-min.
+                MOVE array-key(1) TO stat-max.
+                MOVE 0 TO stat-total.
                 PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_terms
-                    DISPLAY array(i) ", " WITH NO ADVANCING
+                    IF array-key(i) < stat-min THEN MOVE array-key(i) TO stat-min END-IF
+                    IF array-key(i) > stat-max THEN MOVE array-key(i) TO stat-max END-IF
+                    ADD array-key(i) TO stat-total
                 END-PERFORM.
-                DISPLAY SPACE.
-            STOP RUN.
-            seed_random.
-                MOVE FUNCTION CURRENT-DATE TO datetime
-                MOVE datetime(8:9) TO seed
-                COMPUTE i = FUNCTION RANDOM (seed)
+                COMPUTE stat-mean = stat-total / n_terms.
+                EXIT.
+            read_input_file.
+                OPEN INPUT INPUT-FILE.
+                IF in-file-status NOT = "00" THEN
+                    DISPLAY "BUBBLE SORT: unable to open BUBBLIN, status "
+                            in-file-status
+                    MOVE "END" TO audit-event
+                    MOVE "ERROR" TO audit-outcome
+                    CALL "run_audit" USING audit-name, audit-event,
+                                            audit-outcome
+                    MOVE 8 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                MOVE 1 TO i.
+                PERFORM UNTIL i > n_terms
+                    READ INPUT-FILE
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    MOVE in-key TO array-key(i)
+                    MOVE in-bal TO array-bal(i)
+                    ADD 1 TO i
+                END-PERFORM.
+                CLOSE INPUT-FILE.
+                EXIT.
+            write_output_file.
+                OPEN OUTPUT OUTPUT-FILE.
+                IF out-file-status NOT = "00" THEN
+                    DISPLAY "BUBBLE SORT: unable to open BUBBLOUT, status "
+                            out-file-status
+                    MOVE "END" TO audit-event
+                    MOVE "ERROR" TO audit-outcome
+                    CALL "run_audit" USING audit-name, audit-event,
+                                            audit-outcome
+                    MOVE 8 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_terms
+                    MOVE array-key(i) TO out-key
+                    MOVE array-bal(i) TO out-bal
+                    WRITE output-record
+                END-PERFORM.
+                CLOSE OUTPUT-FILE.
                 EXIT.
         END PROGRAM Main.
 
@@ -40,24 +213,51 @@
                 01 j USAGE IS INDEX.
                 01 last_idx USAGE IS INDEX.
                 01 next_idx USAGE IS INDEX.
-                01 temp PIC 99.
+                01 temp-row.
+                    02 temp-key PIC S9(9) VALUE ZERO.
+                    02 temp-bal PIC 9(9) VALUE ZERO.
                 01 swaped PIC 9 VALUE 1.
                 LINKAGE SECTION.
                 01 the_array.
-                    02 rows OCCURS n_terms TIMES.
-                        03 array PIC 99 VALUE ZERO.
-            PROCEDURE DIVISION USING the_array.
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_terms 
+                    COPY "sort_row.cpy" IN "common"
+                        REPLACING ROWS-NAME BY rows
+                                  OCCURS-CLAUSE BY ==OCCURS n_terms TIMES==
+                                  KEY-NAME BY array-key
+                                  BAL-NAME BY array-bal.
+                01 sort-direction PIC X(4).
+                01 compare-count PIC 9(9).
+                01 swap-count    PIC 9(9).
+                01 pass-count    PIC 9(9).
+            PROCEDURE DIVISION USING the_array, sort-direction,
+                                      compare-count, swap-count,
+                                      pass-count.
+                MOVE 0 TO compare-count.
+                MOVE 0 TO swap-count.
+                MOVE 0 TO pass-count.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_terms
                                                     OR swaped = 0
                     MOVE 0 TO swaped
+                    ADD 1 TO pass-count
                     COMPUTE last_idx = n_terms - i - 1
                     PERFORM VARYING j FROM 1 BY 1 UNTIL j > last_idx
                         ADD 1 TO j GIVING next_idx
-                        IF array(j) > array(next_idx) THEN
-                            MOVE array(j) TO temp
-                            MOVE array(next_idx) TO array(j)
-                            MOVE temp TO array(next_idx)
-                            MOVE 1 TO swaped
+                        ADD 1 TO compare-count
+                        IF sort-direction = "DESC" THEN
+                            IF array-key(j) < array-key(next_idx) THEN
+                                MOVE rows(j) TO temp-row
+                                MOVE rows(next_idx) TO rows(j)
+                                MOVE temp-row TO rows(next_idx)
+                                MOVE 1 TO swaped
+                                ADD 1 TO swap-count
+                            END-IF
+                        ELSE
+                            IF array-key(j) > array-key(next_idx) THEN
+                                MOVE rows(j) TO temp-row
+                                MOVE rows(next_idx) TO rows(j)
+                                MOVE temp-row TO rows(next_idx)
+                                MOVE 1 TO swaped
+                                ADD 1 TO swap-count
+                            END-IF
                         END-IF
                     END-PERFORM
                 END-PERFORM.
