@@ -3,20 +3,359 @@ IDENTIFICATION DIVISION.
     AUTHOR. gsteixei@gmail.com
     DATE-WRITTEN. 2021-07-03
     *> generates prime numbers
+    ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PRIMES-FILE ASSIGN TO "PRIMEOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS primes-file-status.
+            *> checkpoint/restart for the trial-division sweep -- same
+            *> design as collatz.cob's COLLCKPT (see that program's
+            *> write_checkpoint/read_checkpoint for the precedent)
+            SELECT CKPT-FILE ASSIGN TO "PRIMECKPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ckpt-file-status.
 DATA DIVISION.
+    FILE SECTION.
+    FD PRIMES-FILE.
+    01 primes-record PIC X(40).
+    FD CKPT-FILE.
+    01 ckpt-record.
+        02 ckpt-complete    PIC X.
+        02 ckpt-num         PIC 9(9).
+        02 ckpt-range-upper PIC 9(9).
     WORKING-STORAGE SECTION.
-        01 num       PIC 9(3) VALUE ZEROS.
-        01 divisor   PIC 9(8) VALUE ZEROS.
-        01 isprime   PIC 9 VALUE ZEROS.
+        *> widened past the old PIC 9(3)/99 ceiling so the range can be
+        *> parameterized well beyond the original hardcoded stop
+        01 num          PIC 9(9) VALUE ZEROS.
+        01 divisor      PIC 9(9) VALUE ZEROS.
+        01 isprime      PIC 9 VALUE ZEROS.
+        01 run-mode     PIC X(10).
+        01 arg-value    PIC X(18).
+        01 range-upper  PIC 9(9) VALUE 99.
+        01 primes-file-status PIC XX.
+        *> checkpoint/restart working storage -- see collatz.cob
+        01 ckpt-file-status   PIC XX.
+        01 ckpt-write-counter PIC 9(9) VALUE ZEROS.
+        01 ckpt-interval      CONSTANT AS 5000.
+        01 ckpt-complete-flag PIC X VALUE "N".
+        01 resume-num         PIC 9(9).
+        *> elapsed-time capture -- see common/perf_log.cob
+        01 start-ts     PIC 9(8).
+        01 end-ts       PIC 9(8).
+        01 elapsed-ts   PIC 9(8).
+        01 num-tx       PIC 9(9).
+        01 divisor-tx   PIC 9(9).
+        *> run-date header -- see fibonacci.cob's write_report_header
+        01 datetime     PIC X(21).
+        01 report-date  PIC X(10).
+        *> sieve-mode working storage
+        01 sieve-flags.
+            02 sieve-flag OCCURS 1000000 TIMES PIC 9.
+        01 sieve-idx    PIC 9(9).
+        01 sieve-factor PIC 9(9).
+        01 sieve-mult   PIC 9(9).
+        *> twin-primes working storage
+        01 twin-prev-prime PIC 9(9) VALUE ZEROS.
+        01 twin-have-prev  PIC 9 VALUE ZEROS.
+        01 twin-count      PIC 9(9) VALUE ZEROS.
+        *> prime-factorization working storage
+        01 factor-number   PIC 9(9).
+        01 factor-divisor  PIC 9(9).
+        01 factor-line     PIC X(80).
+        *> run-audit trail -- see common/run_audit.cob
+        01 audit-name      PIC X(8) VALUE "PRIMES".
+        01 audit-event     PIC X(5).
+        01 audit-outcome   PIC X(8).
 PROCEDURE DIVISION.
-    PERFORM VARYING num FROM 1 BY 1 UNTIL num = 99
-        MOVE 1 TO isprime
+    mainline.
+        MOVE "START" TO audit-event.
+        MOVE SPACES TO audit-outcome.
+        CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+        PERFORM write_report_header.
+        DISPLAY 1 UPON ARGUMENT-NUMBER.
+        ACCEPT run-mode FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO run-mode
+        END-ACCEPT.
+        PERFORM capture_start.
+        EVALUATE run-mode
+            WHEN "SIEVE"
+                PERFORM run_sieve
+            WHEN "TWIN"
+                PERFORM run_twin
+            WHEN "FACTOR"
+                PERFORM run_factor
+            WHEN "CHECK"
+                PERFORM run_check
+            WHEN OTHER
+                PERFORM run_search
+        END-EVALUATE.
+        PERFORM capture_end.
+        CALL "perf_log" USING audit-name, elapsed-ts.
+        MOVE "END" TO audit-event.
+        MOVE "COMPLETE" TO audit-outcome.
+        CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+        MOVE 0 TO RETURN-CODE.
+    STOP RUN.
+
+    capture_start.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        MOVE datetime(9:8) TO start-ts.
+        EXIT.
+
+    capture_end.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        MOVE datetime(9:8) TO end-ts.
+        *> runs complete well within the same second in this demo,
+        *> and a midnight rollover is not worth guarding against
+        *> here -- treat a negative delta as zero.
+        IF end-ts >= start-ts THEN
+            SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+        ELSE
+            MOVE 0 TO elapsed-ts
+        END-IF.
+        EXIT.
+
+    write_report_header.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        STRING datetime(1:4) "-" datetime(5:2) "-" datetime(7:2)
+            DELIMITED BY SIZE INTO report-date.
+        DISPLAY "PRIMES - run " report-date.
+        EXIT.
+
+    write_file_header.
+        MOVE SPACES TO primes-record.
+        STRING "PRIMES - run " report-date
+            DELIMITED BY SIZE INTO primes-record.
+        WRITE primes-record.
+        EXIT.
+
+    read_range_upper.
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT arg-value FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO arg-value
+        END-ACCEPT.
+        IF arg-value NOT = SPACES THEN
+            MOVE FUNCTION NUMVAL(arg-value) TO range-upper
+        END-IF.
+        EXIT.
+
+    run_search.
+        *> the original trial-division sweep, now with the upper bound
+        *> taken from ARGUMENT 2 instead of the old hardcoded 99
+        PERFORM read_range_upper.
+        MOVE 1 TO resume-num.
+        *> pick up a checkpoint from an earlier, interrupted run of
+        *> this same range instead of starting over from the bottom
+        PERFORM read_checkpoint.
+        IF resume-num = 1 THEN
+            OPEN OUTPUT PRIMES-FILE
+        ELSE
+            OPEN EXTEND PRIMES-FILE
+        END-IF.
+        IF primes-file-status NOT = "00" THEN
+            DISPLAY "PRIMES: unable to open PRIMEOUT, status "
+                    primes-file-status
+        ELSE
+            IF resume-num = 1 THEN
+                PERFORM write_file_header
+            END-IF
+            PERFORM VARYING num FROM resume-num BY 1 UNTIL num > range-upper
+                MOVE 1 TO isprime
+                PERFORM VARYING divisor FROM 2 BY 1 UNTIL divisor >= num
+                    IF FUNCTION REM(num, divisor) = 0 THEN
+                        MOVE 0 TO isprime
+                        EXIT PERFORM
+                    END-IF
+                END-PERFORM
+                IF isprime = 1 THEN
+                    DISPLAY num
+                    MOVE num TO num-tx
+                    MOVE SPACES TO primes-record
+                    STRING num-tx DELIMITED BY SIZE INTO primes-record
+                    WRITE primes-record
+                END-IF
+                ADD 1 TO ckpt-write-counter
+                IF ckpt-write-counter >= ckpt-interval THEN
+                    MOVE 0 TO ckpt-write-counter
+                    MOVE "N" TO ckpt-complete-flag
+                    PERFORM write_checkpoint
+                END-IF
+            END-PERFORM
+            CLOSE PRIMES-FILE
+            MOVE "Y" TO ckpt-complete-flag
+            PERFORM write_checkpoint
+        END-IF.
+        EXIT.
+
+    write_checkpoint.
+        OPEN OUTPUT CKPT-FILE.
+        IF ckpt-file-status NOT = "00" THEN
+            DISPLAY "PRIMES: unable to open PRIMECKPT, status "
+                    ckpt-file-status
+        ELSE
+            MOVE ckpt-complete-flag TO ckpt-complete
+            MOVE num TO ckpt-num
+            MOVE range-upper TO ckpt-range-upper
+            WRITE ckpt-record
+            CLOSE CKPT-FILE
+        END-IF.
+        EXIT.
+
+    read_checkpoint.
+        OPEN INPUT CKPT-FILE.
+        IF ckpt-file-status = "00" THEN
+            READ CKPT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    IF ckpt-complete = "N"
+                       AND ckpt-range-upper = range-upper THEN
+                        COMPUTE resume-num = ckpt-num + 1
+                        DISPLAY "PRIMES: resuming from checkpoint at "
+                                resume-num
+                    END-IF
+            END-READ
+            CLOSE CKPT-FILE
+        END-IF.
+        EXIT.
+
+    run_sieve.
+        *> Sieve of Eratosthenes -- much faster than trial division for
+        *> the wider ranges 027 opens the door to
+        PERFORM read_range_upper.
+        IF range-upper > 1000000 THEN
+            MOVE 1000000 TO range-upper
+        END-IF.
+        OPEN OUTPUT PRIMES-FILE.
+        IF primes-file-status NOT = "00" THEN
+            DISPLAY "PRIMES: unable to open PRIMEOUT, status "
+                    primes-file-status
+        ELSE
+            PERFORM write_file_header
+            PERFORM VARYING sieve-idx FROM 1 BY 1 UNTIL sieve-idx > range-upper
+                MOVE 1 TO sieve-flag(sieve-idx)
+            END-PERFORM
+            IF range-upper >= 1 THEN
+                MOVE 0 TO sieve-flag(1)
+            END-IF
+            PERFORM VARYING sieve-factor FROM 2 BY 1
+                            UNTIL sieve-factor * sieve-factor > range-upper
+                IF sieve-flag(sieve-factor) = 1 THEN
+                    COMPUTE sieve-mult = sieve-factor * sieve-factor
+                    PERFORM UNTIL sieve-mult > range-upper
+                        MOVE 0 TO sieve-flag(sieve-mult)
+                        ADD sieve-factor TO sieve-mult
+                    END-PERFORM
+                END-IF
+            END-PERFORM
+            PERFORM VARYING sieve-idx FROM 2 BY 1 UNTIL sieve-idx > range-upper
+                IF sieve-flag(sieve-idx) = 1 THEN
+                    DISPLAY sieve-idx
+                    MOVE sieve-idx TO num-tx
+                    MOVE SPACES TO primes-record
+                    STRING num-tx DELIMITED BY SIZE INTO primes-record
+                    WRITE primes-record
+                END-IF
+            END-PERFORM
+            CLOSE PRIMES-FILE
+        END-IF.
+        EXIT.
+
+    run_twin.
+        *> reuses the sieve to flag primes, then reports adjacent pairs
+        *> two apart (p, p+2)
+        PERFORM read_range_upper.
+        IF range-upper > 1000000 THEN
+            MOVE 1000000 TO range-upper
+        END-IF.
+        OPEN OUTPUT PRIMES-FILE.
+        IF primes-file-status NOT = "00" THEN
+            DISPLAY "PRIMES: unable to open PRIMEOUT, status "
+                    primes-file-status
+        ELSE
+            PERFORM write_file_header
+            PERFORM VARYING sieve-idx FROM 1 BY 1 UNTIL sieve-idx > range-upper
+                MOVE 1 TO sieve-flag(sieve-idx)
+            END-PERFORM
+            IF range-upper >= 1 THEN
+                MOVE 0 TO sieve-flag(1)
+            END-IF
+            PERFORM VARYING sieve-factor FROM 2 BY 1
+                            UNTIL sieve-factor * sieve-factor > range-upper
+                IF sieve-flag(sieve-factor) = 1 THEN
+                    COMPUTE sieve-mult = sieve-factor * sieve-factor
+                    PERFORM UNTIL sieve-mult > range-upper
+                        MOVE 0 TO sieve-flag(sieve-mult)
+                        ADD sieve-factor TO sieve-mult
+                    END-PERFORM
+                END-IF
+            END-PERFORM
+            MOVE 0 TO twin-count
+            PERFORM VARYING sieve-idx FROM 2 BY 1 UNTIL sieve-idx > range-upper
+                IF sieve-flag(sieve-idx) = 1 THEN
+                    IF twin-have-prev = 1 AND sieve-idx - twin-prev-prime = 2 THEN
+                        ADD 1 TO twin-count
+                        MOVE twin-prev-prime TO num-tx
+                        MOVE sieve-idx TO divisor-tx
+                        MOVE SPACES TO primes-record
+                        STRING "(" num-tx ", " divisor-tx ")"
+                            DELIMITED BY SIZE INTO primes-record
+                        WRITE primes-record
+                        DISPLAY FUNCTION TRIM(primes-record)
+                    END-IF
+                    MOVE sieve-idx TO twin-prev-prime
+                    MOVE 1 TO twin-have-prev
+                END-IF
+            END-PERFORM
+            CLOSE PRIMES-FILE
+            DISPLAY "PRIMES: " twin-count " twin prime pair(s) found up to "
+                    range-upper
+        END-IF.
+        EXIT.
+
+    run_factor.
+        *> ARGUMENT 2 = the number to break down into prime factors
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT arg-value FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO arg-value
+        END-ACCEPT.
+        MOVE FUNCTION NUMVAL(arg-value) TO factor-number.
+        MOVE SPACES TO factor-line.
+        MOVE factor-number TO num-tx.
+        STRING num-tx " = " DELIMITED BY SIZE INTO factor-line.
+        MOVE 2 TO factor-divisor.
+        PERFORM UNTIL factor-number < 2
+            IF FUNCTION REM(factor-number, factor-divisor) = 0 THEN
+                MOVE factor-divisor TO divisor-tx
+                STRING FUNCTION TRIM(factor-line) SPACE divisor-tx
+                    DELIMITED BY SIZE INTO factor-line
+                DIVIDE factor-divisor INTO factor-number
+            ELSE
+                ADD 1 TO factor-divisor
+            END-IF
+        END-PERFORM.
+        DISPLAY FUNCTION TRIM(factor-line).
+        EXIT.
+
+    run_check.
+        *> ARGUMENT 2 = a single number to test, for ad-hoc primality
+        *> checks without running the whole range
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT arg-value FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO arg-value
+        END-ACCEPT.
+        MOVE FUNCTION NUMVAL(arg-value) TO num.
+        MOVE 1 TO isprime.
         PERFORM VARYING divisor FROM 2 BY 1 UNTIL divisor >= num
             IF FUNCTION REM(num, divisor) = 0 THEN
                 MOVE 0 TO isprime
                 EXIT PERFORM
             END-IF
-        END-PERFORM
-        IF isprime = 1 THEN DISPLAY num END-IF
-    END-PERFORM
-STOP RUN.
+        END-PERFORM.
+        IF isprime = 1 THEN
+            DISPLAY num " is prime"
+        ELSE
+            DISPLAY num " is not prime"
+        END-IF.
+        EXIT.
