@@ -0,0 +1,10 @@
+      *> Shared row layout for the sort demo suite: a sort key plus its
+      *> attached payload, the same two-field shape every one of the
+      *> five sort programs declares on its own. Included via COPY ...
+      *> REPLACING so each call site can supply its own group name,
+      *> OCCURS clause (fixed-size table vs OCCURS ... DEPENDING ON)
+      *> and field names while sharing one canonical picture for the
+      *> key (signed, to carry negative values) and the payload.
+          02 ROWS-NAME OCCURS-CLAUSE.
+              03 KEY-NAME PIC S9(9).
+              03 BAL-NAME PIC 9(9).
