@@ -0,0 +1,28 @@
+        *> Shared batch-report subprogram for the sort demo suite.
+        *> Each of the five sort programs computes its own min, max
+        *> and mean (their array layouts differ) and counts its own
+        *> compares/swaps/passes, then hands the totals here so every
+        *> algorithm's control totals are displayed the same way.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. sort_stats_report.
+            AUTHOR. Gustavo Selbach Teixeira.
+            DATA DIVISION.
+                LINKAGE SECTION.
+                    01 stat-min        PIC S9(9).
+                    01 stat-max        PIC S9(9).
+                    01 stat-mean       PIC S9(9)V99.
+                    01 stat-compares   PIC 9(9).
+                    01 stat-swaps      PIC 9(9).
+                    01 stat-passes     PIC 9(9).
+            PROCEDURE DIVISION USING stat-min, stat-max, stat-mean,
+                                      stat-compares, stat-swaps,
+                                      stat-passes.
+                DISPLAY "-- SORT STATISTICS REPORT --".
+                DISPLAY "  MIN.......: " stat-min.
+                DISPLAY "  MAX.......: " stat-max.
+                DISPLAY "  MEAN......: " stat-mean.
+                DISPLAY "  COMPARES..: " stat-compares.
+                DISPLAY "  SWAPS.....: " stat-swaps.
+                DISPLAY "  PASSES....: " stat-passes.
+            GOBACK.
+        END PROGRAM sort_stats_report.
