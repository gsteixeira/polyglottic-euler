@@ -0,0 +1,46 @@
+        *> Shared control-record subprogram for the sort demo suite.
+        *> Reads a one-record control file (SORTCTL) carrying the
+        *> ascending/descending toggle, so an operator can flip the
+        *> whole suite's default sort direction by editing a dataset
+        *> instead of recompiling any of the five sort programs.
+        *> When SORTCTL is absent (the normal case), the caller's
+        *> incoming sort-direction value is left untouched, so each
+        *> program's own default (or its own ARGUMENT-VALUE toggle,
+        *> for bubble_sort) still applies.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. sort_control.
+            AUTHOR. Gustavo Selbach Teixeira.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT CONTROL-FILE ASSIGN TO "SORTCTL"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS control-file-status.
+            DATA DIVISION.
+                FILE SECTION.
+                FD CONTROL-FILE.
+                01 control-record.
+                    02 ctl-direction PIC X(4).
+                WORKING-STORAGE SECTION.
+                    01 control-file-status PIC XX.
+                LINKAGE SECTION.
+                    01 sort-direction PIC X(4).
+            PROCEDURE DIVISION USING sort-direction.
+                OPEN INPUT CONTROL-FILE.
+                IF control-file-status = "00" THEN
+                    READ CONTROL-FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            IF ctl-direction = "DESC" THEN
+                                MOVE "DESC" TO sort-direction
+                            ELSE
+                                IF ctl-direction = "ASC" THEN
+                                    MOVE "ASC" TO sort-direction
+                                END-IF
+                            END-IF
+                    END-READ
+                    CLOSE CONTROL-FILE
+                END-IF.
+            GOBACK.
+        END PROGRAM sort_control.
