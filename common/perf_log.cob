@@ -0,0 +1,51 @@
+        *> Shared performance-log subprogram for the whole demo suite.
+        *> Every Main-bearing program captures its own start/end
+        *> timestamps (the same CURRENT-DATE(9:8) hh/mm/ss/hh slice
+        *> SORT-BENCHMARK already used) and CALLs this once at the end
+        *> of its run with the elapsed figure, so PERFLOG ends up
+        *> holding one line per run showing how long each program
+        *> actually took -- the timing counterpart to RUNAUDIT's
+        *> START/END/outcome trail (see common/run_audit.cob).
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. perf_log.
+            AUTHOR. Gustavo Selbach Teixeira.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT PERF-FILE ASSIGN TO "PERFLOG"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS perf-file-status.
+            DATA DIVISION.
+                FILE SECTION.
+                FD PERF-FILE.
+                01 perf-record PIC X(40).
+                WORKING-STORAGE SECTION.
+                    01 perf-file-status PIC XX.
+                    01 datetime         PIC X(21).
+                    01 perf-timestamp   PIC X(14).
+                LINKAGE SECTION.
+                    01 perf-program-name PIC X(8).
+                    01 perf-elapsed      PIC 9(8).
+            PROCEDURE DIVISION USING perf-program-name, perf-elapsed.
+                *> PERFLOG is a running log, so every call appends --
+                *> OPEN EXTEND creates it on the first-ever call and
+                *> appends to it on every one after that.
+                OPEN EXTEND PERF-FILE.
+                IF perf-file-status NOT = "00" THEN
+                    OPEN OUTPUT PERF-FILE
+                END-IF.
+                IF perf-file-status NOT = "00" THEN
+                    DISPLAY "PERF_LOG: unable to open PERFLOG, status "
+                            perf-file-status
+                ELSE
+                    MOVE FUNCTION CURRENT-DATE TO datetime
+                    MOVE datetime(1:14) TO perf-timestamp
+                    MOVE SPACES TO perf-record
+                    STRING perf-timestamp SPACE perf-program-name
+                           SPACE perf-elapsed DELIMITED BY SIZE
+                        INTO perf-record
+                    WRITE perf-record
+                    CLOSE PERF-FILE
+                END-IF.
+            GOBACK.
+        END PROGRAM perf_log.
