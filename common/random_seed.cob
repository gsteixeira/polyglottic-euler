@@ -0,0 +1,30 @@
+        *> Shared random-seed subprogram for the sort demo suite. Each
+        *> of the five sort programs (plus SORT-BENCHMARK) used to carry
+        *> its own copy-pasted seed_random paragraph; this factors that
+        *> out to one place. Honors the SORT_SEED environment variable
+        *> so a test run can be replayed against the same dataset --
+        *> without it, the clock-based seed keeps every run different,
+        *> same as before.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. random_seed.
+            AUTHOR. Gustavo Selbach Teixeira.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 datetime         PIC X(21).
+                    01 seed-env         PIC X(9).
+                    01 seed             PIC S9(9) BINARY.
+                    01 priming-draw     PIC 9(9).
+            PROCEDURE DIVISION.
+                DISPLAY "SORT_SEED" UPON ENVIRONMENT-NAME.
+                ACCEPT seed-env FROM ENVIRONMENT-VALUE
+                    ON EXCEPTION MOVE SPACES TO seed-env
+                END-ACCEPT.
+                IF seed-env NOT = SPACES THEN
+                    MOVE FUNCTION NUMVAL(FUNCTION TRIM(seed-env)) TO seed
+                ELSE
+                    MOVE FUNCTION CURRENT-DATE TO datetime
+                    MOVE datetime(8:9) TO seed
+                END-IF.
+                COMPUTE priming-draw = FUNCTION RANDOM (seed).
+            GOBACK.
+        END PROGRAM random_seed.
