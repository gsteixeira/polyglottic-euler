@@ -0,0 +1,52 @@
+        *> Shared run-audit subprogram for the whole demo suite. Every
+        *> Main-bearing program CALLs this once right after it starts
+        *> and once right before it stops, so RUNAUDIT ends up holding
+        *> one START/END pair per run with the outcome each program
+        *> reported -- a quick way to see what ran overnight and
+        *> whether anything came back non-zero without grepping through
+        *> ten different SYSOUTs.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. run_audit.
+            AUTHOR. Gustavo Selbach Teixeira.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT AUDIT-FILE ASSIGN TO "RUNAUDIT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS audit-file-status.
+            DATA DIVISION.
+                FILE SECTION.
+                FD AUDIT-FILE.
+                01 audit-record PIC X(40).
+                WORKING-STORAGE SECTION.
+                    01 audit-file-status PIC XX.
+                    01 datetime          PIC X(21).
+                    01 audit-timestamp   PIC X(14).
+                LINKAGE SECTION.
+                    01 audit-program-name PIC X(8).
+                    01 audit-event        PIC X(5).
+                    01 audit-outcome      PIC X(8).
+            PROCEDURE DIVISION USING audit-program-name, audit-event,
+                                      audit-outcome.
+                *> RUNAUDIT is a running log, so every call appends --
+                *> OPEN EXTEND creates it on the first-ever call and
+                *> appends to it on every one after that.
+                OPEN EXTEND AUDIT-FILE.
+                IF audit-file-status NOT = "00" THEN
+                    OPEN OUTPUT AUDIT-FILE
+                END-IF.
+                IF audit-file-status NOT = "00" THEN
+                    DISPLAY "RUN_AUDIT: unable to open RUNAUDIT, status "
+                            audit-file-status
+                ELSE
+                    MOVE FUNCTION CURRENT-DATE TO datetime
+                    MOVE datetime(1:14) TO audit-timestamp
+                    MOVE SPACES TO audit-record
+                    STRING audit-timestamp SPACE audit-program-name
+                           SPACE audit-event SPACE audit-outcome
+                        DELIMITED BY SIZE INTO audit-record
+                    WRITE audit-record
+                    CLOSE AUDIT-FILE
+                END-IF.
+            GOBACK.
+        END PROGRAM run_audit.
