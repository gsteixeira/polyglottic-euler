@@ -3,25 +3,216 @@ IDENTIFICATION DIVISION.
     PROGRAM-ID. narcisistic.
         AUTHOR. Gustavo S. Teixeira
         DATE-WRITTEN. 2021-08-17.
+    ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HITS-FILE ASSIGN TO "NARCOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS hits-file-status.
+            *> checkpoint/restart for a long range search -- same
+            *> design as collatz.cob's COLLCKPT (see that program's
+            *> write_checkpoint/read_checkpoint for the precedent)
+            SELECT CKPT-FILE ASSIGN TO "NARCCKPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ckpt-file-status.
     DATA DIVISION.
+        FILE SECTION.
+        FD HITS-FILE.
+        01 hits-record PIC X(40).
+        FD CKPT-FILE.
+        01 ckpt-record.
+            02 ckpt-complete    PIC X.
+            02 ckpt-val         PIC 9(18).
+            02 ckpt-range-upper PIC 9(18).
+            02 ckpt-hit-count   PIC 9(9).
         WORKING-STORAGE SECTION.
-            01 val          PIC 9(6) VALUE ZEROS.
+            *> widened past the old PIC 9(6) ceiling so the search can
+            *> run well beyond the original 100000 upper bound
+            01 val          PIC 9(18) VALUE ZEROS.
             01 is_narcise   PIC 9 VALUE ZEROS.
+            01 run-mode     PIC X(10).
+            01 arg-value    PIC X(18).
+            01 range-upper  PIC 9(18) VALUE 100000.
+            01 hit-count    PIC 9(9) VALUE ZEROS.
+            01 hits-file-status PIC XX.
+            *> checkpoint/restart working storage -- see collatz.cob
+            01 ckpt-file-status  PIC XX.
+            01 ckpt-write-counter PIC 9(9) VALUE ZEROS.
+            01 ckpt-interval      CONSTANT AS 5000.
+            01 ckpt-complete-flag PIC X VALUE "N".
+            01 resume-val         PIC 9(18).
+            *> elapsed-time capture -- see common/perf_log.cob
+            01 start-ts     PIC 9(8).
+            01 end-ts       PIC 9(8).
+            01 elapsed-ts   PIC 9(8).
+            01 val-tx       PIC 9(18).
+            *> run-date header -- see fibonacci.cob's write_report_header
+            01 datetime     PIC X(21).
+            01 report-date  PIC X(10).
+            *> run-audit trail -- see common/run_audit.cob
+            01 audit-name   PIC X(8) VALUE "NARCISE".
+            01 audit-event  PIC X(5).
+            01 audit-outcome PIC X(8).
     PROCEDURE DIVISION.
     mainline.
-        MOVE 152 TO val.
-        PERFORM checkit.
-        PERFORM VARYING val FROM 10 BY 1 UNTIL val > 100000
-            *> DISPLAY val
-            PERFORM checkit
-        END-PERFORM.
+        MOVE "START" TO audit-event.
+        MOVE SPACES TO audit-outcome.
+        CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+        PERFORM write_report_header.
+        DISPLAY 1 UPON ARGUMENT-NUMBER.
+        ACCEPT run-mode FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO run-mode
+        END-ACCEPT.
+        PERFORM capture_start.
+        EVALUATE run-mode
+            WHEN "CHECK"
+                PERFORM run_check
+            WHEN OTHER
+                PERFORM run_search
+        END-EVALUATE.
+        PERFORM capture_end.
+        CALL "perf_log" USING audit-name, elapsed-ts.
+        MOVE "END" TO audit-event.
+        MOVE "COMPLETE" TO audit-outcome.
+        CALL "run_audit" USING audit-name, audit-event, audit-outcome.
+        MOVE 0 TO RETURN-CODE.
     STOP RUN.
-        
+
+    write_report_header.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        STRING datetime(1:4) "-" datetime(5:2) "-" datetime(7:2)
+            DELIMITED BY SIZE INTO report-date.
+        DISPLAY "NARCISISTIC - run " report-date.
+        EXIT.
+
+    capture_start.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        MOVE datetime(9:8) TO start-ts.
+        EXIT.
+
+    capture_end.
+        MOVE FUNCTION CURRENT-DATE TO datetime.
+        MOVE datetime(9:8) TO end-ts.
+        *> runs complete well within the same second in this demo,
+        *> and a midnight rollover is not worth guarding against
+        *> here -- treat a negative delta as zero.
+        IF end-ts >= start-ts THEN
+            SUBTRACT start-ts FROM end-ts GIVING elapsed-ts
+        ELSE
+            MOVE 0 TO elapsed-ts
+        END-IF.
+        EXIT.
+
+    run_search.
+        *> ARGUMENT 2 = the upper end of the search range, in place of
+        *> the old hardcoded 100000
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT arg-value FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO arg-value
+        END-ACCEPT.
+        IF arg-value NOT = SPACES THEN
+            MOVE FUNCTION NUMVAL(arg-value) TO range-upper
+        END-IF.
+        MOVE 0 TO hit-count.
+        MOVE 10 TO resume-val.
+        *> pick up a checkpoint from an earlier, interrupted run of
+        *> this same range instead of starting over from the bottom
+        PERFORM read_checkpoint.
+        IF resume-val = 10 THEN
+            OPEN OUTPUT HITS-FILE
+        ELSE
+            OPEN EXTEND HITS-FILE
+        END-IF.
+        IF hits-file-status NOT = "00" THEN
+            DISPLAY "NARCISISTIC: unable to open NARCOUT, status "
+                    hits-file-status
+        ELSE
+            IF resume-val = 10 THEN
+                MOVE SPACES TO hits-record
+                STRING "NARCISISTIC - run " report-date
+                    DELIMITED BY SIZE INTO hits-record
+                WRITE hits-record
+                MOVE 152 TO val
+                PERFORM checkit
+            END-IF
+            PERFORM VARYING val FROM resume-val BY 1 UNTIL val > range-upper
+                PERFORM checkit
+                ADD 1 TO ckpt-write-counter
+                IF ckpt-write-counter >= ckpt-interval THEN
+                    MOVE 0 TO ckpt-write-counter
+                    MOVE "N" TO ckpt-complete-flag
+                    PERFORM write_checkpoint
+                END-IF
+            END-PERFORM
+            CLOSE HITS-FILE
+            MOVE "Y" TO ckpt-complete-flag
+            PERFORM write_checkpoint
+            DISPLAY "NARCISISTIC: " hit-count
+                    " narcissistic number(s) found up to " range-upper
+        END-IF.
+        EXIT.
+
+    write_checkpoint.
+        OPEN OUTPUT CKPT-FILE.
+        IF ckpt-file-status NOT = "00" THEN
+            DISPLAY "NARCISISTIC: unable to open NARCCKPT, status "
+                    ckpt-file-status
+        ELSE
+            MOVE ckpt-complete-flag TO ckpt-complete
+            MOVE val TO ckpt-val
+            MOVE range-upper TO ckpt-range-upper
+            MOVE hit-count TO ckpt-hit-count
+            WRITE ckpt-record
+            CLOSE CKPT-FILE
+        END-IF.
+        EXIT.
+
+    read_checkpoint.
+        OPEN INPUT CKPT-FILE.
+        IF ckpt-file-status = "00" THEN
+            READ CKPT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    IF ckpt-complete = "N"
+                       AND ckpt-range-upper = range-upper THEN
+                        COMPUTE resume-val = ckpt-val + 1
+                        MOVE ckpt-hit-count TO hit-count
+                        DISPLAY "NARCISISTIC: resuming from checkpoint at "
+                                resume-val
+                    END-IF
+            END-READ
+            CLOSE CKPT-FILE
+        END-IF.
+        EXIT.
+
     checkit.
-        CALL 'is_narcisistic' 
+        CALL 'is_narcisistic'
             USING val GIVING is_narcise.
         IF is_narcise = 1 THEN
             DISPLAY val
+            ADD 1 TO hit-count
+            MOVE val TO val-tx
+            MOVE SPACES TO hits-record
+            STRING val-tx DELIMITED BY SIZE INTO hits-record
+            WRITE hits-record
+        END-IF.
+        EXIT.
+
+    run_check.
+        *> ARGUMENT 2 = a single number to test, for ad-hoc checks
+        *> without running the whole range
+        DISPLAY 2 UPON ARGUMENT-NUMBER.
+        ACCEPT arg-value FROM ARGUMENT-VALUE
+            ON EXCEPTION MOVE SPACES TO arg-value
+        END-ACCEPT.
+        MOVE FUNCTION NUMVAL(arg-value) TO val.
+        CALL 'is_narcisistic'
+            USING val GIVING is_narcise.
+        IF is_narcise = 1 THEN
+            DISPLAY val " is a narcissistic number"
+        ELSE
+            DISPLAY val " is not a narcissistic number"
         END-IF.
         EXIT.
 END PROGRAM narcisistic.
@@ -31,18 +222,21 @@ IDENTIFICATION DIVISION.
     DATA DIVISION.
         WORKING-STORAGE SECTION.
             01 working_vars.
-                02 str_number   PIC X(6) VALUE SPACES.
-                02 digits       PIC 9 VALUE ZEROS.
-                02 pow_list OCCURS 6 TIMES.
-                    03 power        USAGE IS COMP-1.
-                02 total        USAGE IS COMP-1 VALUE ZERO.
-                02 i            PIC 9 VALUE ZERO.
+                02 str_number   PIC X(18) VALUE SPACES.
+                02 digits       PIC 99 VALUE ZEROS.
+                *> a single term (dig ** digits) never exceeds 9 ** 18,
+                *> which fits PIC 9(18); their sum across up to 18 terms
+                *> can reach one digit further, hence total's extra width
+                02 pow_list OCCURS 18 TIMES.
+                    03 power        PIC 9(18) USAGE IS COMP-3.
+                02 total        PIC 9(19) USAGE IS COMP-3 VALUE ZERO.
+                02 i            PIC 99 VALUE ZERO.
                 02 s_char       PIC X VALUE SPACE.
                 02 dig          REDEFINES s_char PIC 9.
             01 returning_value.
                 02 is_narcise  PIC 9.
         LINKAGE SECTION.
-            01 num         PIC 9(6).
+            01 num         PIC 9(18).
     PROCEDURE DIVISION USING num.
         MOVE num TO str_number.
         INSPECT str_number REPLACING LEADING ZEROES BY SPACES.
@@ -53,6 +247,9 @@ IDENTIFICATION DIVISION.
         PERFORM VARYING i FROM 1 BY 1 UNTIL i > digits
             MOVE str_number(i:1) TO s_char
             COMPUTE power(i) = dig ** digits
+                ON SIZE ERROR
+                    MOVE 0 TO power(i)
+            END-COMPUTE
             ADD power(i) TO total
         END-PERFORM.
         *> DISPLAY "TOTAL " total " num " num.
